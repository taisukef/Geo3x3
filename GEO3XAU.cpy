@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XAU  --  AUDIT LOG RECORD, WRITTEN BY GEO3X3_ENCODE   *
+000120*               AND GEO3X3_DECODE ON EVERY CALL SO A DISPUTED *
+000130*               CODE CAN BE TRACED BACK TO THE INPUTS THAT    *
+000140*               PRODUCED IT.                                 *
+000150*-----------------------------------------------------------*
+000160 01  GEO3X-AUD-RECORD.
+000170     05  GEO3X-AUD-DATE          PIC  X(08).
+000180     05  GEO3X-AUD-TIME          PIC  X(08).
+000190     05  GEO3X-AUD-CALLER        PIC  X(20).
+000200     05  GEO3X-AUD-FUNCTION      PIC  X(06).
+000210     05  GEO3X-AUD-LAT           PIC S9(03)V9(6)
+000220                                 SIGN LEADING SEPARATE.
+000230     05  GEO3X-AUD-LNG           PIC S9(03)V9(6)
+000240                                 SIGN LEADING SEPARATE.
+000250     05  GEO3X-AUD-LEVEL         PIC  9(02).
+000260     05  GEO3X-AUD-COD           PIC  X(31).
+000270     05  GEO3X-AUD-STS           PIC  9(01).
+000280     05  FILLER                  PIC  X(05).
