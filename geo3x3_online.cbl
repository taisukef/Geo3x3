@@ -0,0 +1,165 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_online.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  MENU-DRIVEN TERMINAL      *
+000190*                 FRONT END SO AN OPERATOR CAN ANSWER "WHAT   *
+000200*                 CELL IS THIS ADDRESS IN" OR "WHAT'S THE     *
+000210*                 ADDRESS FOR THIS CODE" WHILE ON THE PHONE   *
+000220*                 WITH A CUSTOMER, WITHOUT WAITING ON A       *
+000230*                 BATCH WINDOW.  THIS SHOP HAS NO CICS/BMS    *
+000240*                 REGION OF ITS OWN, SO THE SCREEN IS DONE    *
+000250*                 WITH PLAIN ACCEPT/DISPLAY AGAINST THE       *
+000260*                 OPERATOR'S CONSOLE INSTEAD OF A MAPSET --   *
+000270*                 SAME JOB, NO BMS.                          *
+000280*-----------------------------------------------------------*
+000290 ENVIRONMENT                 DIVISION.
+000300 CONFIGURATION               SECTION.
+000310 SOURCE-COMPUTER.            IBM-370.
+000320 OBJECT-COMPUTER.            IBM-370.
+000330 DATA                        DIVISION.
+000340 WORKING-STORAGE             SECTION.
+000350*-----------------------------------------------------------*
+000360*  SWITCHES                                                  *
+000370*-----------------------------------------------------------*
+000380 01  WS-SWITCHES.
+000390     05  WS-DONE-SW          PIC X(01)   VALUE "N".
+000400         88  WS-DONE                     VALUE "Y".
+000410*-----------------------------------------------------------*
+000420*  MENU SELECTION                                            *
+000430*-----------------------------------------------------------*
+000440 01  WS-CHOICE               PIC X(01).
+000450     88  WS-CHOICE-ENCODE                VALUE "1".
+000460     88  WS-CHOICE-DECODE                VALUE "2".
+000470     88  WS-CHOICE-EXIT                  VALUE "X" "x".
+000480*-----------------------------------------------------------*
+000490*  ENCODE SIDE -- OPERATOR KEYS LAT/LNG/LEVEL, SEES THE CODE  *
+000500*-----------------------------------------------------------*
+000510 01  WS-ENC-LAT               PIC S9(03)V9(6).
+000520 01  WS-ENC-LNG               PIC S9(03)V9(6).
+000530 01  WS-ENC-LEVEL             PIC 9(02).
+000540 01  WS-ENC-RES               PIC X(31).
+000550 01  WS-ENC-STS               PIC 9(01).
+000560     88  WS-ENC-OK                       VALUE ZERO.
+000570*-----------------------------------------------------------*
+000580*  DECODE SIDE -- OPERATOR KEYS A CODE, SEES LAT/LNG/LEVEL    *
+000590*-----------------------------------------------------------*
+000600 01  WS-DEC-COD               PIC X(31).
+000610 01  WS-DEC-LAT               PIC S9(03)V9(6).
+000620 01  WS-DEC-LNG               PIC S9(03)V9(6).
+000630 01  WS-DEC-LEVEL             PIC 9(02).
+000640 01  WS-DEC-UNT               PIC S9(03)V9(6).
+000650 01  WS-DEC-NE-LAT            PIC S9(03)V9(6).
+000660 01  WS-DEC-NE-LNG            PIC S9(03)V9(6).
+000670 01  WS-DEC-SW-LAT            PIC S9(03)V9(6).
+000680 01  WS-DEC-SW-LNG            PIC S9(03)V9(6).
+000690 01  WS-DEC-STS               PIC 9(01).
+000700     88  WS-DEC-OK                       VALUE ZERO.
+000710*-----------------------------------------------------------*
+000720*  CALLER IDENTIFICATION PASSED TO THE AUDIT LOG             *
+000730*-----------------------------------------------------------*
+000740 01  WS-CALR-ID               PIC X(20)   VALUE "GEO3X3_ONLINE".
+000750 LINKAGE                     SECTION.
+000760 PROCEDURE                   DIVISION.
+000770 0000-MAINLINE                  SECTION.
+000780 0000-START.
+000790     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+000800         UNTIL     WS-DONE.
+000810     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+000820     STOP RUN.
+000830 0000-MAINLINE-EXIT.
+000840     EXIT.
+000850*-----------------------------------------------------------*
+000860*  2000-PROCESS  --  SHOW THE MENU, DISPATCH ONE SELECTION    *
+000870*-----------------------------------------------------------*
+000880 2000-PROCESS                   SECTION.
+000890 2000-PROCESS-START.
+000900     DISPLAY " ".
+000910     DISPLAY "GEO3X3 ONLINE LOOKUP".
+000920     DISPLAY "  1.  LAT/LNG/LEVEL -- GET THE GEO3X3 CODE".
+000930     DISPLAY "  2.  GEO3X3 CODE    -- GET LAT/LNG/LEVEL".
+000940     DISPLAY "  X.  EXIT".
+000950     DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+000960     ACCEPT   WS-CHOICE.
+000970     EVALUATE    TRUE
+000980         WHEN    WS-CHOICE-ENCODE
+000990             PERFORM 2100-DO-ENCODE    THRU  2100-DO-ENCODE-EXIT
+001000         WHEN    WS-CHOICE-DECODE
+001010             PERFORM 2200-DO-DECODE    THRU  2200-DO-DECODE-EXIT
+001020         WHEN    WS-CHOICE-EXIT
+001030             MOVE    "Y"             TO  WS-DONE-SW
+001040         WHEN    OTHER
+001050             DISPLAY "NOT A VALID SELECTION -- TRY AGAIN."
+001060     END-EVALUATE.
+001070 2000-PROCESS-EXIT.
+001080     EXIT.
+001090*-----------------------------------------------------------*
+001100*  2100-DO-ENCODE  --  LAT/LNG/LEVEL IN, GEO3X3 CODE OUT      *
+001110*-----------------------------------------------------------*
+001120 2100-DO-ENCODE                SECTION.
+001130 2100-DO-ENCODE-START.
+001140     DISPLAY "ENTER LATITUDE  (-90 TO 90):    " WITH NO ADVANCING.
+001150     ACCEPT   WS-ENC-LAT.
+001160     DISPLAY "ENTER LONGITUDE (-180 TO 180):  " WITH NO ADVANCING.
+001170     ACCEPT   WS-ENC-LNG.
+001180     DISPLAY "ENTER LEVEL     (1 TO 18):      " WITH NO ADVANCING.
+001190     ACCEPT   WS-ENC-LEVEL.
+001200     MOVE    SPACE           TO  WS-ENC-RES.
+001210     CALL    "geo3x3_encode" USING   BY  REFERENCE   WS-ENC-LAT
+001220                                 BY  REFERENCE   WS-ENC-LNG
+001230                                 BY  REFERENCE   WS-ENC-LEVEL
+001240                                 BY  REFERENCE   WS-ENC-RES
+001250                                 BY  REFERENCE   WS-ENC-STS
+001260                                 BY  REFERENCE   WS-CALR-ID
+001270     END-CALL.
+001280     IF      WS-ENC-OK   THEN
+001290         DISPLAY "GEO3X3 CODE = " WS-ENC-RES
+001300     ELSE
+001310         DISPLAY "REJECTED -- CHECK LAT/LNG/LEVEL AND RE-ENTER."
+001320     END-IF.
+001330 2100-DO-ENCODE-EXIT.
+001340     EXIT.
+001350*-----------------------------------------------------------*
+001360*  2200-DO-DECODE  --  GEO3X3 CODE IN, LAT/LNG/LEVEL OUT      *
+001370*-----------------------------------------------------------*
+001380 2200-DO-DECODE                SECTION.
+001390 2200-DO-DECODE-START.
+001400     DISPLAY "ENTER GEO3X3 CODE: " WITH NO ADVANCING.
+001410     MOVE    SPACE           TO  WS-DEC-COD.
+001420     ACCEPT   WS-DEC-COD.
+001430     CALL    "geo3x3_decode" USING   BY  REFERENCE   WS-DEC-COD
+001440                                 BY  REFERENCE   WS-DEC-LAT
+001450                                 BY  REFERENCE   WS-DEC-LNG
+001460                                 BY  REFERENCE   WS-DEC-LEVEL
+001470                                 BY  REFERENCE   WS-DEC-UNT
+001480                                 BY  REFERENCE   WS-DEC-NE-LAT
+001490                                 BY  REFERENCE   WS-DEC-NE-LNG
+001500                                 BY  REFERENCE   WS-DEC-SW-LAT
+001510                                 BY  REFERENCE   WS-DEC-SW-LNG
+001520                                 BY  REFERENCE   WS-DEC-STS
+001530                                 BY  REFERENCE   WS-CALR-ID
+001540     END-CALL.
+001550     IF      WS-DEC-OK   THEN
+001560         DISPLAY "LATITUDE  = " WS-DEC-LAT
+001570         DISPLAY "LONGITUDE = " WS-DEC-LNG
+001580         DISPLAY "LEVEL     = " WS-DEC-LEVEL
+001590         DISPLAY "CELL NE   = " WS-DEC-NE-LAT " " WS-DEC-NE-LNG
+001600         DISPLAY "CELL SW   = " WS-DEC-SW-LAT " " WS-DEC-SW-LNG
+001610     ELSE
+001620         DISPLAY "REJECTED -- CODE IS NOT VALID, RE-KEY IT."
+001630     END-IF.
+001640 2200-DO-DECODE-EXIT.
+001650     EXIT.
+001660*-----------------------------------------------------------*
+001670*  3000-TERMINATE  --  SIGN OFF                               *
+001680*-----------------------------------------------------------*
+001690 3000-TERMINATE                 SECTION.
+001700 3000-TERMINATE-START.
+001710     DISPLAY "GEO3X3 ONLINE LOOKUP -- SESSION ENDED.".
+001720 3000-TERMINATE-EXIT.
+001730     EXIT.
+001740 END PROGRAM     geo3x3_online.
