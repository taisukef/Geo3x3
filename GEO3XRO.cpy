@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XRO  --  OUTPUT RECORD FOR GEO3X3 RECONCILIATION JOB *
+000120*               RE-ENCODES THE ACTUAL GPS READING AT THE    *
+000130*               ASSIGNED LEVEL AND REPORTS WHETHER IT STILL  *
+000140*               LANDS ON THE CODE ORIGINALLY ASSIGNED.  ALSO  *
+000150*               FLAGS DELIVERIES MATCHED TO NO GPS READING    *
+000160*               AND GPS READINGS MATCHED TO NO ASSIGNED CODE. *
+000170*-----------------------------------------------------------*
+000180 01  GEO3X-ROUT-RECORD.
+000190     05  GEO3X-ROUT-DELV-ID          PIC  X(10).
+000200     05  GEO3X-ROUT-ASSIGNED-COD     PIC  X(31).
+000210     05  GEO3X-ROUT-LAT              PIC S9(03)V9(6)
+000220                                     SIGN LEADING SEPARATE.
+000230     05  GEO3X-ROUT-LNG              PIC S9(03)V9(6)
+000240                                     SIGN LEADING SEPARATE.
+000250     05  GEO3X-ROUT-LEVEL            PIC  9(02).
+000260     05  GEO3X-ROUT-RECALC-COD       PIC  X(31).
+000270     05  GEO3X-ROUT-MATCH-CD         PIC  X(01).
+000280         88  GEO3X-ROUT-MATCHED              VALUE "Y".
+000290         88  GEO3X-ROUT-MISMATCHED           VALUE "N".
+000300         88  GEO3X-ROUT-NO-GPS-READING        VALUE "U".
+000310         88  GEO3X-ROUT-ORPHAN-GPS-READING    VALUE "O".
+000320     05  GEO3X-ROUT-STS              PIC  9(01).
+000330     05  FILLER                      PIC  X(04).
