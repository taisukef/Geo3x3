@@ -0,0 +1,92 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     geo3x3_distance.
+       DATA            DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LAT1        PIC S9(03)V9(6).
+       01  LNG1        PIC S9(03)V9(6).
+       01  LAT2        PIC S9(03)V9(6).
+       01  LNG2        PIC S9(03)V9(6).
+       01  LEVEL       PIC  9(02).
+       01  UNT         PIC S9(03)V9(6).
+       01  NE-LAT      PIC S9(03)V9(6).
+       01  NE-LNG      PIC S9(03)V9(6).
+       01  SW-LAT      PIC S9(03)V9(6).
+       01  SW-LNG      PIC S9(03)V9(6).
+       01  W-STS       PIC  9(01).
+       01  D-LAT       PIC S9(03)V9(6).
+       01  D-LNG       PIC S9(03)V9(6).
+       01  AVG-LAT     PIC S9(03)V9(6).
+       01  AVG-LAT-RAD PIC S9(03)V9(9).
+       01  LAT-KM      PIC S9(05)V9(03).
+       01  LNG-KM      PIC S9(05)V9(03).
+       01  KM-PER-DEG  PIC  9(03)V9(02)   VALUE 111.32.
+       01  DEG-TO-RAD  PIC S9(01)V9(09)   VALUE 0.017453293.
+       01  W-CALR-ID   PIC  X(20)  VALUE "GEO3X3_DISTANCE".
+       LINKAGE         SECTION.
+       01  COD1        PIC  X(31).
+       01  COD2        PIC  X(31).
+       01  DIST        PIC S9(05)V9(03).
+       01  STS         PIC  9(01).
+       PROCEDURE       DIVISION    USING   BY  REFERENCE   COD1
+                                           BY  REFERENCE   COD2
+                                           BY  REFERENCE   DIST
+                                           BY  REFERENCE   STS.
+       MAIN            SECTION.
+       MAIN-01.
+           MOVE    ZERO        TO  DIST.
+           MOVE    ZERO        TO  STS.
+      *
+           CALL    "geo3x3_decode" USING   BY  REFERENCE   COD1
+                                           BY  REFERENCE   LAT1
+                                           BY  REFERENCE   LNG1
+                                           BY  REFERENCE   LEVEL
+                                           BY  REFERENCE   UNT
+                                           BY  REFERENCE   NE-LAT
+                                           BY  REFERENCE   NE-LNG
+                                           BY  REFERENCE   SW-LAT
+                                           BY  REFERENCE   SW-LNG
+                                           BY  REFERENCE   W-STS
+                                           BY  REFERENCE   W-CALR-ID
+           END-CALL.
+           IF      W-STS   NOT =   ZERO    THEN
+               MOVE    1           TO  STS
+               GO  TO  MAIN-99
+           END-IF.
+      *
+           CALL    "geo3x3_decode" USING   BY  REFERENCE   COD2
+                                           BY  REFERENCE   LAT2
+                                           BY  REFERENCE   LNG2
+                                           BY  REFERENCE   LEVEL
+                                           BY  REFERENCE   UNT
+                                           BY  REFERENCE   NE-LAT
+                                           BY  REFERENCE   NE-LNG
+                                           BY  REFERENCE   SW-LAT
+                                           BY  REFERENCE   SW-LNG
+                                           BY  REFERENCE   W-STS
+                                           BY  REFERENCE   W-CALR-ID
+           END-CALL.
+           IF      W-STS   NOT =   ZERO    THEN
+               MOVE    1           TO  STS
+               GO  TO  MAIN-99
+           END-IF.
+      *
+      *    FLAT-EARTH APPROXIMATION -- FINE FOR THE SHORT, SINGLE-
+      *    CELL-SCALE DISTANCES BETWEEN TWO GEO3X3 CODES.
+      *
+           COMPUTE D-LAT       =   LAT2    -   LAT1    END-COMPUTE.
+           COMPUTE D-LNG       =   LNG2    -   LNG1    END-COMPUTE.
+           COMPUTE AVG-LAT     =   (LAT1   +   LAT2) / 2
+           END-COMPUTE.
+           COMPUTE AVG-LAT-RAD =   AVG-LAT *   DEG-TO-RAD
+           END-COMPUTE.
+           COMPUTE LAT-KM  =   D-LAT   *   KM-PER-DEG
+           END-COMPUTE.
+           COMPUTE LNG-KM  =   D-LNG   *   KM-PER-DEG
+                           *   FUNCTION COS(AVG-LAT-RAD)
+           END-COMPUTE.
+           COMPUTE DIST    =
+               FUNCTION SQRT(LAT-KM ** 2 + LNG-KM ** 2)
+           END-COMPUTE.
+       MAIN-99.
+           EXIT PROGRAM.
+       END PROGRAM     geo3x3_distance.
