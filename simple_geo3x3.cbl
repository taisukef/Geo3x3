@@ -9,6 +9,12 @@
          03  LEVEL     PIC  9(02).
        01  RES         PIC  X(31).
        01  COD         PIC  X(31).
+       01  NE-LAT      PIC S9(03)V9(6).
+       01  NE-LNG      PIC S9(03)V9(6).
+       01  SW-LAT      PIC S9(03)V9(6).
+       01  SW-LNG      PIC S9(03)V9(6).
+       01  STS         PIC  9(01).
+       01  CALR-ID     PIC  X(20)  VALUE "GEO3X3_TEST".
        PROCEDURE       DIVISION.
        MAIN-01.
            MOVE   14           TO  LEVEL.
@@ -22,8 +28,11 @@
                                            BY  REFERENCE   LNG
                                            BY  REFERENCE   LEVEL
                                            BY  REFERENCE   RES
+                                           BY  REFERENCE   STS
+                                           BY  REFERENCE   CALR-ID
            END-CALL.
            DISPLAY "RES = " RES.
+           DISPLAY "STS = " STS.
       *
            MOVE    RES         TO  COD.
            INITIALIZE              WK-AREA.
@@ -32,17 +41,28 @@
                                            BY  REFERENCE   LNG
                                            BY  REFERENCE   LEVEL
                                            BY  REFERENCE   UNT
+                                           BY  REFERENCE   NE-LAT
+                                           BY  REFERENCE   NE-LNG
+                                           BY  REFERENCE   SW-LAT
+                                           BY  REFERENCE   SW-LNG
+                                           BY  REFERENCE   STS
+                                           BY  REFERENCE   CALR-ID
            END-CALL.
            DISPLAY "LAT  = " LAT.
            DISPLAY "LNG  = " LNG.
            DISPLAY "LEVEL= " LEVEL.
            DISPLAY "UNIT = " UNT.
+           DISPLAY "NE   = " NE-LAT " " NE-LNG.
+           DISPLAY "SW   = " SW-LAT " " SW-LNG.
+           DISPLAY "STS = " STS.
       *
            MOVE    SPACE       TO  RES.
            CALL    "geo3x3_encode" USING   BY  REFERENCE   LAT
                                            BY  REFERENCE   LNG
                                            BY  REFERENCE   LEVEL
                                            BY  REFERENCE   RES
+                                           BY  REFERENCE   STS
+                                           BY  REFERENCE   CALR-ID
            END-CALL.
            DISPLAY "RES = " RES.
        MAIN-99.
