@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XIN  --  INPUT RECORD FOR GEO3X3 ENCODE BATCH         *
+000120*               ONE LAT/LNG/LEVEL TRIPLE PER RECORD          *
+000130*-----------------------------------------------------------*
+000140 01  GEO3X-IN-RECORD.
+000150     05  GEO3X-IN-LAT        PIC S9(03)V9(6)
+000160                             SIGN LEADING SEPARATE.
+000170     05  GEO3X-IN-LNG        PIC S9(03)V9(6)
+000180                             SIGN LEADING SEPARATE.
+000190     05  GEO3X-IN-LEVEL      PIC 9(02).
+000200     05  FILLER              PIC X(10).
