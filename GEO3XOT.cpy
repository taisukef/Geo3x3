@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XOT -- OUTPUT RECORD, GEO3X3 ENCODE BATCH              *
+000120*             ENCODED RESULT FOR ONE LAT/LNG/LEVEL TRIPLE     *
+000130*-----------------------------------------------------------*
+000140 01  GEO3X-OUT-RECORD.
+000150     05  GEO3X-OUT-LAT       PIC S9(03)V9(6)
+000160                             SIGN LEADING SEPARATE.
+000170     05  GEO3X-OUT-LNG       PIC S9(03)V9(6)
+000180                             SIGN LEADING SEPARATE.
+000190     05  GEO3X-OUT-LEVEL     PIC 9(02).
+000200     05  GEO3X-OUT-RES       PIC X(31).
+000205     05  GEO3X-OUT-STS       PIC 9(01).
+000210     05  FILLER              PIC X(04).
