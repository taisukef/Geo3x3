@@ -8,6 +8,11 @@
        01  Y           PIC S999.
        01  UNT         PIC S9(03)V9(6).
        01  R           PIC  9(01).
+       01  CHK-SUM     PIC  9(05).
+       01  CHK-Q       PIC  9(05).
+       01  CHK-DIG     PIC  9(01).
+       01  AUD-IN-LAT  PIC S9(03)V9(6).
+       01  AUD-IN-LNG  PIC S9(03)V9(6).
        LINKAGE         SECTION.
        01  LAT         PIC S9(03)V9(6).
        01  LNG         PIC S9(03)V9(6).
@@ -15,23 +20,51 @@
        01  RES         PIC  X(31).
        01  RES-TBL     REDEFINES   RES.
          03  RES-X     PIC  X(1)   OCCURS  31.
+       01  STS         PIC  9(01).
+       01  CALR-ID     PIC  X(20).
        PROCEDURE       DIVISION    USING   BY  REFERENCE   LAT
                                            BY  REFERENCE   LNG
                                            BY  REFERENCE   LEVEL
-                                           BY  REFERENCE   RES.
+                                           BY  REFERENCE   RES
+                                           BY  REFERENCE   STS
+                                           BY  REFERENCE   CALR-ID.
        MAIN            SECTION.
        MAIN-01.
            MOVE    SPACE       TO  RES.
+           MOVE    ZERO        TO  STS.
+           MOVE    LAT         TO  AUD-IN-LAT.
+           MOVE    LNG         TO  AUD-IN-LNG.
+      *
+      *    UNT IS PIC S9(03)V9(6) -- SIX DECIMAL DIGITS.  180 / 3**17
+      *    IS THE SMALLEST NONZERO SUBDIVISION THAT FIELD CAN HOLD;
+      *    ONE LEVEL BEYOND THAT, UNT TRUNCATES TO ZERO PARTWAY
+      *    THROUGH THE LOOP AND THE NEXT LNG / UNT OR LAT / UNT
+      *    BLOWS UP ON A DIVIDE BY ZERO.  18 IS THE REAL CEILING,
+      *    NOT 30.
+      *
            IF      LEVEL   <   1
-               OR  LEVEL   >   30  THEN
+               OR  LEVEL   >   18  THEN
+               MOVE    1           TO  STS
+               GO  TO  MAIN-99
+           END-IF.
+           IF      LAT     <   -90
+               OR  LAT     >   90   THEN
+               MOVE    1           TO  STS
+               GO  TO  MAIN-99
+           END-IF.
+           IF      LNG     <   -180
+               OR  LNG     >   180  THEN
+               MOVE    1           TO  STS
                GO  TO  MAIN-99
            END-IF.
       *
+           MOVE    ZERO        TO  CHK-SUM.
            MOVE    1           TO  IX.
            MOVE    "E"         TO  RES-X(IX).
            IF      LNG  <  ZERO    THEN
                MOVE    "W"         TO  RES-X(IX)
                COMPUTE LNG =   LNG +   180
+               ADD     7           TO  CHK-SUM
            END-IF.
            COMPUTE LAT =   90  +   LAT.
            MOVE    180         TO  UNT.
@@ -48,7 +81,32 @@
                COMPUTE LAT =   LAT - Y * UNT   END-COMPUTE
                ADD     1           TO  IX
                MOVE    R           TO  RES-X(IX)
+               COMPUTE CHK-SUM =   CHK-SUM +   R * IX END-COMPUTE
            END-PERFORM.
+      *
+      *    APPEND A CHECK DIGIT AT THE LAST BYTE OF THE CODE SO A
+      *    SINGLE-CHARACTER TRANSCRIPTION ERROR CAN BE CAUGHT ON
+      *    DECODE.  THE PAYLOAD ENDS WELL BEFORE POSITION 31 (THE
+      *    LEVEL CEILING IS 18) SO IT NEVER OVERLAPS THE DIGITS.
+      *
+           DIVIDE  CHK-SUM BY  10
+               GIVING      CHK-Q
+               REMAINDER   CHK-DIG
+           END-DIVIDE.
+           MOVE    CHK-DIG     TO  RES-X(31).
        MAIN-99.
+      *
+      *    LOG EVERY CALL -- ACCEPTED OR REJECTED -- THROUGH THE
+      *    SHARED AUDIT SUBPROGRAM SO A DISPUTED CODE CAN BE TRACED
+      *    BACK TO THE INPUTS THAT PRODUCED IT.
+      *
+           CALL    "geo3x3_audit"  USING   BY  REFERENCE   CALR-ID
+                                           BY  CONTENT     "ENCODE"
+                                           BY  REFERENCE   AUD-IN-LAT
+                                           BY  REFERENCE   AUD-IN-LNG
+                                           BY  REFERENCE   LEVEL
+                                           BY  REFERENCE   RES
+                                           BY  REFERENCE   STS
+           END-CALL.
            EXIT PROGRAM.
        END PROGRAM     geo3x3_encode.
