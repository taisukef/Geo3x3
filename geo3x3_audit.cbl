@@ -0,0 +1,112 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_audit.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  SHARED AUDIT LOGGER --    *
+000190*                 THE ONLY PROGRAM THAT OPENS AUDITLOG --      *
+000200*                 CALLED BY GEO3X3_ENCODE AND GEO3X3_DECODE     *
+000210*                 ON EVERY INVOCATION, ACCEPTED OR REJECTED,    *
+000220*                 SO A DISPUTED CODE CAN BE TRACED BACK TO       *
+000230*                 THE INPUTS THAT PRODUCED IT.                  *
+000240*  08/09/26  RM   BROUGHT UP TO THE BATCH-SHOP CONVENTION        *
+000250*                 (SEQUENCE NUMBERS, NUMBERED PARAGRAPHS) USED   *
+000260*                 BY THE REST OF THE FILE-HANDLING PROGRAMS IN   *
+000270*                 THIS SYSTEM.  THE LINKAGE PARAMETER LIST IS    *
+000280*                 UNCHANGED -- GEO3X3_ENCODE AND GEO3X3_DECODE   *
+000290*                 CALL IT POSITIONALLY AND NEEDED NO CHANGES.    *
+000300*-----------------------------------------------------------*
+000310 ENVIRONMENT                 DIVISION.
+000320 INPUT-OUTPUT                SECTION.
+000330 FILE-CONTROL.
+000340     SELECT  AUDITLOG        ASSIGN TO "AUDITLOG"
+000350                              ORGANIZATION  IS  SEQUENTIAL
+000360                              FILE STATUS   IS  WS-AUD-STATUS.
+000370 DATA                        DIVISION.
+000380 FILE                        SECTION.
+000390 FD  AUDITLOG
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY    GEO3XAU.
+000430 WORKING-STORAGE             SECTION.
+000440*-----------------------------------------------------------*
+000450*  SWITCHES                                                  *
+000460*-----------------------------------------------------------*
+000470 01  WS-SWITCHES.
+000480     05  WS-AUD-OPEN-SW      PIC  X(01)  VALUE "N".
+000490         88  WS-AUD-OPENED               VALUE "Y".
+000500*-----------------------------------------------------------*
+000510*  WORK AREA                                                 *
+000520*-----------------------------------------------------------*
+000530 77  WS-AUD-STATUS           PIC  X(02).
+000540 77  WS-AUD-DATE             PIC  X(08).
+000550 77  WS-AUD-TIME             PIC  X(08).
+000560 LINKAGE                     SECTION.
+000570 01  CALR-ID                 PIC  X(20).
+000580 01  IN-FUNCTION             PIC  X(06).
+000590 01  IN-LAT                  PIC S9(03)V9(6).
+000600 01  IN-LNG                  PIC S9(03)V9(6).
+000610 01  IN-LEVEL                PIC  9(02).
+000620 01  IN-COD                  PIC  X(31).
+000630 01  IN-STS                  PIC  9(01).
+000640 PROCEDURE                   DIVISION    USING
+000645                                 BY  REFERENCE   CALR-ID
+000650                                 BY  REFERENCE   IN-FUNCTION
+000660                                 BY  REFERENCE   IN-LAT
+000670                                 BY  REFERENCE   IN-LNG
+000680                                 BY  REFERENCE   IN-LEVEL
+000690                                 BY  REFERENCE   IN-COD
+000700                                 BY  REFERENCE   IN-STS.
+000710 0000-MAINLINE                  SECTION.
+000720 0000-START.
+000730     PERFORM   1000-OPEN-IF-NEEDED
+000735         THRU    1000-OPEN-IF-NEEDED-EXIT.
+000740     PERFORM   2000-WRITE-AUDIT-REC
+000745         THRU    2000-WRITE-AUDIT-REC-EXIT.
+000750     EXIT PROGRAM.
+000760 0000-MAINLINE-EXIT.
+000770     EXIT.
+000780*-----------------------------------------------------------*
+000790*  1000-OPEN-IF-NEEDED  --  OPEN AUDITLOG ON THE FIRST CALL    *
+000800*                           ONLY -- THE FILE STAYS OPEN ACROSS  *
+000810*                           CALLS WITHIN ONE RUN UNIT RATHER    *
+000820*                           THAN OPENING AND CLOSING IT EVERY   *
+000830*                           TIME.  EXTEND APPENDS TO A LOG      *
+000840*                           FROM AN EARLIER RUN; FILE STATUS    *
+000850*                           35 (FILE NOT FOUND) ON A FIRST RUN  *
+000860*                           FALLS BACK TO OUTPUT.               *
+000870*-----------------------------------------------------------*
+000880 1000-OPEN-IF-NEEDED            SECTION.
+000890 1000-OPEN-IF-NEEDED-START.
+000900     IF      NOT WS-AUD-OPENED       THEN
+000910         OPEN    EXTEND  AUDITLOG
+000920         IF      WS-AUD-STATUS   =   "35"    THEN
+000930             OPEN    OUTPUT  AUDITLOG
+000940         END-IF
+000950         MOVE    "Y"                 TO  WS-AUD-OPEN-SW
+000960     END-IF.
+000970 1000-OPEN-IF-NEEDED-EXIT.
+000980     EXIT.
+000990*-----------------------------------------------------------*
+001000*  2000-WRITE-AUDIT-REC  --  STAMP AND APPEND ONE AUDIT RECORD. *
+001010*-----------------------------------------------------------*
+001020 2000-WRITE-AUDIT-REC           SECTION.
+001030 2000-WRITE-AUDIT-REC-START.
+001040     ACCEPT  WS-AUD-DATE             FROM    DATE    YYYYMMDD.
+001050     ACCEPT  WS-AUD-TIME             FROM    TIME.
+001060     MOVE    WS-AUD-DATE             TO  GEO3X-AUD-DATE.
+001070     MOVE    WS-AUD-TIME             TO  GEO3X-AUD-TIME.
+001080     MOVE    CALR-ID                 TO  GEO3X-AUD-CALLER.
+001090     MOVE    IN-FUNCTION             TO  GEO3X-AUD-FUNCTION.
+001100     MOVE    IN-LAT                  TO  GEO3X-AUD-LAT.
+001110     MOVE    IN-LNG                  TO  GEO3X-AUD-LNG.
+001120     MOVE    IN-LEVEL                TO  GEO3X-AUD-LEVEL.
+001130     MOVE    IN-COD                  TO  GEO3X-AUD-COD.
+001140     MOVE    IN-STS                  TO  GEO3X-AUD-STS.
+001150     WRITE   GEO3X-AUD-RECORD.
+001160 2000-WRITE-AUDIT-REC-EXIT.
+001170     EXIT.
+001180 END PROGRAM     geo3x3_audit.
