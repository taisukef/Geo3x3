@@ -0,0 +1,270 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_recon.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  RECONCILES THE GEO3X3     *
+000190*                 CODE ASSIGNED TO A DELIVERY AGAINST A       *
+000200*                 FRESHLY CAPTURED ACTUAL GPS READING, TO      *
+000210*                 CATCH DRIFT BETWEEN THE ASSIGNED CELL AND    *
+000220*                 WHERE A DELIVERY REALLY LANDED.              *
+000230*  08/09/26  RM   THE ASSIGNED CODE AND THE ACTUAL GPS READING *
+000240*                 ARE TWO SEPARATE CAPTURES THAT DON'T ALWAYS   *
+000250*                 ARRIVE TOGETHER -- REWORKED AS A TWO-FILE      *
+000260*                 KEY MATCH AGAINST THE DELIVERY ID INSTEAD OF   *
+000270*                 A SINGLE PRE-JOINED INPUT, SO A DELIVERY WITH  *
+000280*                 NO GPS READING YET OR A GPS READING WITH NO    *
+000290*                 MATCHING ASSIGNMENT BOTH SHOW UP ON THE        *
+000300*                 REPORT INSTEAD OF BEING SILENTLY DROPPED.      *
+000310*                 BOTH INPUTS MUST ARRIVE SORTED ASCENDING BY    *
+000320*                 DELIVERY ID -- SEE THE SORT STEPS AHEAD OF     *
+000330*                 THIS PROGRAM IN GEORCN01.                      *
+000340*-----------------------------------------------------------*
+000350 ENVIRONMENT                 DIVISION.
+000360 CONFIGURATION               SECTION.
+000370 SOURCE-COMPUTER.            IBM-370.
+000380 OBJECT-COMPUTER.            IBM-370.
+000390 INPUT-OUTPUT                SECTION.
+000400 FILE-CONTROL.
+000410     SELECT  INFILE          ASSIGN TO "INFILE"
+000420                              ORGANIZATION  IS  SEQUENTIAL.
+000430     SELECT  GPSFILE         ASSIGN TO "GPSFILE"
+000440                              ORGANIZATION  IS  SEQUENTIAL.
+000450     SELECT  OUTFILE         ASSIGN TO "OUTFILE"
+000460                              ORGANIZATION  IS  SEQUENTIAL.
+000470 DATA                        DIVISION.
+000480 FILE                        SECTION.
+000490 FD  INFILE
+000500     RECORDING MODE IS F
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  IN-REC                  PIC X(50).
+000530 FD  GPSFILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  GPS-REC                 PIC X(40).
+000570 FD  OUTFILE
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  OUT-REC                 PIC X(100).
+000610 WORKING-STORAGE             SECTION.
+000620*-----------------------------------------------------------*
+000630*  SWITCHES                                                  *
+000640*-----------------------------------------------------------*
+000650 01  WS-SWITCHES.
+000660     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+000670         88  WS-EOF                      VALUE "Y".
+000680     05  WS-GPS-EOF-SW       PIC X(01)   VALUE "N".
+000690         88  WS-GPS-EOF                  VALUE "Y".
+000700*-----------------------------------------------------------*
+000710*  COUNTERS                                                  *
+000720*-----------------------------------------------------------*
+000730 77  WS-RECS-READ            PIC 9(09)   COMP    VALUE ZERO.
+000740 77  WS-GPS-READ             PIC 9(09)   COMP    VALUE ZERO.
+000750 77  WS-RECS-MATCHED         PIC 9(09)   COMP    VALUE ZERO.
+000760 77  WS-RECS-MISMATCHED      PIC 9(09)   COMP    VALUE ZERO.
+000770 77  WS-RECS-REJECTED        PIC 9(09)   COMP    VALUE ZERO.
+000780 77  WS-RECS-NO-READING      PIC 9(09)   COMP    VALUE ZERO.
+000790 77  WS-GPS-ORPHANED         PIC 9(09)   COMP    VALUE ZERO.
+000800*-----------------------------------------------------------*
+000810*  CALLER-ID PASSED TO GEO3X3_ENCODE FOR THE AUDIT LOG         *
+000820*-----------------------------------------------------------*
+000830 77  WS-CALR-ID          PIC X(20) VALUE "GEO3X3_RECON".
+000840*-----------------------------------------------------------*
+000850*  SCRATCH LAT/LNG/LEVEL PASSED TO GEO3X3_ENCODE -- THAT        *
+000860*  SUBPROGRAM DESTROYS ITS LAT/LNG LINKAGE ITEMS AS WORKING      *
+000870*  SPACE WHILE IT COMPUTES THE GRID CELL, SO THE CAPTURED GPS    *
+000880*  READING MUST BE PASSED IN A COPY, NOT GEO3X-ROUT-LAT/LNG,     *
+000890*  OR THE READING PRINTED ON OUT-REC IS LEFTOVER ALGORITHM       *
+000900*  STATE INSTEAD OF THE COORDINATE BEING RECONCILED.             *
+000910*-----------------------------------------------------------*
+000920 77  WS-SCR-LAT          PIC S9(03)V9(6).
+000930 77  WS-SCR-LNG          PIC S9(03)V9(6).
+000940 77  WS-SCR-LEVEL        PIC 9(02).
+000950*-----------------------------------------------------------*
+000960*  WORK AREA                                                  *
+000970*-----------------------------------------------------------*
+000980     COPY    GEO3XRI.
+000990     COPY    GEO3XGI.
+001000     COPY    GEO3XRO.
+001010 PROCEDURE                   DIVISION.
+001020 0000-MAINLINE                  SECTION.
+001030 0000-START.
+001040     PERFORM   1000-INITIALIZE    THRU    1000-INITIALIZE-EXIT.
+001050     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+001060         UNTIL     WS-EOF  AND  WS-GPS-EOF.
+001070     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+001080     STOP RUN.
+001090 0000-MAINLINE-EXIT.
+001100     EXIT.
+001110*-----------------------------------------------------------*
+001120*  1000-INITIALIZE  --  OPEN FILES, PRIME BOTH INPUTS          *
+001130*-----------------------------------------------------------*
+001140 1000-INITIALIZE                SECTION.
+001150 1000-INITIALIZE-START.
+001160     OPEN    INPUT   INFILE.
+001170     OPEN    INPUT   GPSFILE.
+001180     OPEN    OUTPUT  OUTFILE.
+001190     PERFORM   1100-READ-INFILE
+001200         THRU    1100-READ-INFILE-EXIT.
+001210     PERFORM   1150-READ-GPSFILE
+001220         THRU    1150-READ-GPSFILE-EXIT.
+001230 1000-INITIALIZE-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------*
+001260*  1100-READ-INFILE  --  READ THE NEXT ASSIGNED-CODE RECORD.    *
+001270*                        HIGH-VALUES ON THE KEY AT END-OF-FILE   *
+001280*                        LETS THE MATCH LOGIC IN 2000-PROCESS    *
+001290*                        DRAIN THE OTHER FILE WITHOUT A SPECIAL  *
+001300*                        CASE FOR WHICH SIDE RAN OUT FIRST.      *
+001310*-----------------------------------------------------------*
+001320 1100-READ-INFILE               SECTION.
+001330 1100-READ-INFILE-START.
+001340     READ    INFILE      INTO    GEO3X-RIN-RECORD
+001350         AT END
+001360             MOVE    "Y"         TO  WS-EOF-SW
+001365             MOVE    HIGH-VALUES TO  GEO3X-RIN-DELV-ID
+001370         NOT AT END
+001380             ADD     1           TO  WS-RECS-READ
+001390     END-READ.
+001400 1100-READ-INFILE-EXIT.
+001410     EXIT.
+001420*-----------------------------------------------------------*
+001430*  1150-READ-GPSFILE  --  READ THE NEXT ACTUAL GPS READING.      *
+001440*-----------------------------------------------------------*
+001450 1150-READ-GPSFILE              SECTION.
+001460 1150-READ-GPSFILE-START.
+001470     READ    GPSFILE     INTO    GEO3X-GIN-RECORD
+001480         AT END
+001485             MOVE    "Y"         TO  WS-GPS-EOF-SW
+001490             MOVE    HIGH-VALUES TO  GEO3X-GIN-DELV-ID
+001500         NOT AT END
+001510             ADD     1           TO  WS-GPS-READ
+001520     END-READ.
+001530 1150-READ-GPSFILE-EXIT.
+001540     EXIT.
+001550*-----------------------------------------------------------*
+001560*  2000-PROCESS  --  MATCH THE ASSIGNED-CODE FILE AGAINST THE   *
+001570*                    GPS-READING FILE BY DELIVERY ID.  BOTH      *
+001580*                    FILES ARE EXHAUSTED TOGETHER -- A REAL KEY  *
+001590*                    ALWAYS SORTS AHEAD OF THE HIGH-VALUES       *
+001600*                    SENTINEL LEFT BY 1100/1150 AT END OF FILE,  *
+001610*                    SO THE LOWER-KEY SIDE IS ALWAYS THE ONE     *
+001620*                    WITH NO PARTNER THIS TIME THROUGH.          *
+001630*-----------------------------------------------------------*
+001640 2000-PROCESS                   SECTION.
+001650 2000-PROCESS-START.
+001660     EVALUATE    TRUE
+001670         WHEN    GEO3X-RIN-DELV-ID  =   GEO3X-GIN-DELV-ID
+001680             PERFORM 2100-MATCHED-PAIR
+001690                 THRU    2100-MATCHED-PAIR-EXIT
+001700         WHEN    GEO3X-RIN-DELV-ID  <   GEO3X-GIN-DELV-ID
+001710             PERFORM 2200-NO-GPS-READING
+001720                 THRU    2200-NO-GPS-READING-EXIT
+001730         WHEN    OTHER
+001740             PERFORM 2300-ORPHAN-GPS-READING
+001750                 THRU    2300-ORPHAN-GPS-READING-EXIT
+001760     END-EVALUATE.
+001770 2000-PROCESS-EXIT.
+001780     EXIT.
+001790*-----------------------------------------------------------*
+001800*  2100-MATCHED-PAIR  --  RE-ENCODE THE ACTUAL READING AT THE   *
+001810*                         ASSIGNED LEVEL AND COMPARE IT TO THE   *
+001820*                         CODE ORIGINALLY ASSIGNED.              *
+001830*-----------------------------------------------------------*
+001840 2100-MATCHED-PAIR              SECTION.
+001850 2100-MATCHED-PAIR-START.
+001860     MOVE    SPACE                   TO  GEO3X-ROUT-RECORD.
+001870     MOVE    GEO3X-RIN-DELV-ID       TO  GEO3X-ROUT-DELV-ID.
+001880     MOVE    GEO3X-RIN-COD           TO  GEO3X-ROUT-ASSIGNED-COD.
+001890     MOVE    GEO3X-GIN-LAT           TO  GEO3X-ROUT-LAT.
+001900     MOVE    GEO3X-GIN-LNG           TO  GEO3X-ROUT-LNG.
+001910     MOVE    GEO3X-RIN-LEVEL         TO  GEO3X-ROUT-LEVEL.
+001920     MOVE    GEO3X-GIN-LAT           TO  WS-SCR-LAT.
+001930     MOVE    GEO3X-GIN-LNG           TO  WS-SCR-LNG.
+001940     MOVE    GEO3X-RIN-LEVEL         TO  WS-SCR-LEVEL.
+001950     CALL    "geo3x3_encode" USING
+001960         BY  REFERENCE   WS-SCR-LAT
+001970         BY  REFERENCE   WS-SCR-LNG
+001980         BY  REFERENCE   WS-SCR-LEVEL
+001990         BY  REFERENCE   GEO3X-ROUT-RECALC-COD
+002000         BY  REFERENCE   GEO3X-ROUT-STS
+002010         BY  REFERENCE   WS-CALR-ID
+002020     END-CALL.
+002030     IF      GEO3X-ROUT-STS  NOT =   ZERO    THEN
+002040         ADD     1               TO  WS-RECS-REJECTED
+002050     ELSE
+002060         IF      GEO3X-ROUT-RECALC-COD   =
+002070                 GEO3X-ROUT-ASSIGNED-COD     THEN
+002080             MOVE    "Y"             TO  GEO3X-ROUT-MATCH-CD
+002090             ADD     1               TO  WS-RECS-MATCHED
+002100         ELSE
+002110             MOVE    "N"             TO  GEO3X-ROUT-MATCH-CD
+002120             ADD     1               TO  WS-RECS-MISMATCHED
+002130         END-IF
+002140     END-IF.
+002150     WRITE   OUT-REC                 FROM    GEO3X-ROUT-RECORD.
+002160     PERFORM   1100-READ-INFILE
+002170         THRU    1100-READ-INFILE-EXIT.
+002180     PERFORM   1150-READ-GPSFILE
+002190         THRU    1150-READ-GPSFILE-EXIT.
+002200 2100-MATCHED-PAIR-EXIT.
+002210     EXIT.
+002220*-----------------------------------------------------------*
+002230*  2200-NO-GPS-READING  --  A DELIVERY WAS ASSIGNED A CODE BUT   *
+002240*                           NO ACTUAL GPS READING HAS BEEN       *
+002250*                           CAPTURED FOR IT YET.                 *
+002260*-----------------------------------------------------------*
+002270 2200-NO-GPS-READING            SECTION.
+002280 2200-NO-GPS-READING-START.
+002290     MOVE    SPACE                   TO  GEO3X-ROUT-RECORD.
+002300     MOVE    GEO3X-RIN-DELV-ID       TO  GEO3X-ROUT-DELV-ID.
+002310     MOVE    GEO3X-RIN-COD           TO  GEO3X-ROUT-ASSIGNED-COD.
+002320     MOVE    GEO3X-RIN-LEVEL         TO  GEO3X-ROUT-LEVEL.
+002330     MOVE    "U"                     TO  GEO3X-ROUT-MATCH-CD.
+002340     MOVE    2                       TO  GEO3X-ROUT-STS.
+002350     ADD     1                       TO  WS-RECS-NO-READING.
+002360     WRITE   OUT-REC                 FROM    GEO3X-ROUT-RECORD.
+002370     PERFORM   1100-READ-INFILE
+002380         THRU    1100-READ-INFILE-EXIT.
+002390 2200-NO-GPS-READING-EXIT.
+002400     EXIT.
+002410*-----------------------------------------------------------*
+002420*  2300-ORPHAN-GPS-READING  --  A GPS READING WAS CAPTURED FOR   *
+002430*                               A DELIVERY ID WITH NO MATCHING   *
+002440*                               ASSIGNED CODE ON FILE.           *
+002450*-----------------------------------------------------------*
+002460 2300-ORPHAN-GPS-READING        SECTION.
+002470 2300-ORPHAN-GPS-READING-START.
+002480     MOVE    SPACE                   TO  GEO3X-ROUT-RECORD.
+002490     MOVE    GEO3X-GIN-DELV-ID       TO  GEO3X-ROUT-DELV-ID.
+002500     MOVE    GEO3X-GIN-LAT           TO  GEO3X-ROUT-LAT.
+002510     MOVE    GEO3X-GIN-LNG           TO  GEO3X-ROUT-LNG.
+002520     MOVE    "O"                     TO  GEO3X-ROUT-MATCH-CD.
+002530     MOVE    3                       TO  GEO3X-ROUT-STS.
+002540     ADD     1                       TO  WS-GPS-ORPHANED.
+002550     WRITE   OUT-REC                 FROM    GEO3X-ROUT-RECORD.
+002560     PERFORM   1150-READ-GPSFILE
+002570         THRU    1150-READ-GPSFILE-EXIT.
+002580 2300-ORPHAN-GPS-READING-EXIT.
+002590     EXIT.
+002600*-----------------------------------------------------------*
+002610*  3000-TERMINATE  --  CLOSE FILES, DISPLAY RUN TOTALS         *
+002620*-----------------------------------------------------------*
+002630 3000-TERMINATE                 SECTION.
+002640 3000-TERMINATE-START.
+002650     DISPLAY "ASSIGNED CODES READ = " WS-RECS-READ.
+002660     DISPLAY "GPS READINGS READ   = " WS-GPS-READ.
+002670     DISPLAY "RECORDS MATCHED     = " WS-RECS-MATCHED.
+002680     DISPLAY "RECORDS MISMATCHED  = " WS-RECS-MISMATCHED.
+002690     DISPLAY "RECORDS REJECTED    = " WS-RECS-REJECTED.
+002700     DISPLAY "NO GPS READING YET  = " WS-RECS-NO-READING.
+002710     DISPLAY "ORPHANED GPS READING= " WS-GPS-ORPHANED.
+002720     CLOSE   INFILE.
+002730     CLOSE   GPSFILE.
+002740     CLOSE   OUTFILE.
+002750 3000-TERMINATE-EXIT.
+002760     EXIT.
+002770 END PROGRAM     geo3x3_recon.
