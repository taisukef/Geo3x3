@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XMR -- GEO3X3 MASTER FILE RECORD                      *
+000120*             KEYED BY THE 31-BYTE GEO3X3 CODE (SAME SHAPE   *
+000130*             AS RES/COD IN GEO3X3_ENCODE/GEO3X3_DECODE).    *
+000140*             ONE RECORD PER SITE/CUSTOMER ASSIGNED TO A     *
+000150*             GEO3X3 CELL.                                   *
+000160*-----------------------------------------------------------*
+000170 01  GEO3X-MASTER-RECORD.
+000180     05  GEO3X-MR-KEY            PIC X(31).
+000190     05  GEO3X-MR-CUST-ID        PIC X(10).
+000200     05  GEO3X-MR-CUST-NAME      PIC X(30).
+000210     05  GEO3X-MR-ADDR-1         PIC X(30).
+000220     05  GEO3X-MR-ADDR-2         PIC X(30).
+000230     05  GEO3X-MR-LAT            PIC S9(03)V9(6)
+000240                                 SIGN LEADING SEPARATE.
+000250     05  GEO3X-MR-LNG            PIC S9(03)V9(6)
+000260                                 SIGN LEADING SEPARATE.
+000270     05  GEO3X-MR-LEVEL          PIC 9(02).
+000280     05  GEO3X-MR-STATUS-CD      PIC X(01).
+000290         88  GEO3X-MR-ACTIVE             VALUE "A".
+000300         88  GEO3X-MR-INACTIVE           VALUE "I".
+000310     05  GEO3X-MR-LAST-UPD-DT    PIC X(08).
+000320     05  FILLER                  PIC X(05).
