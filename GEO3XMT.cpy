@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XMT -- GEO3X3 MASTER FILE MAINTENANCE TRANSACTION      *
+000120*             ONE ADD/CHANGE/DELETE REQUEST PER RECORD        *
+000130*-----------------------------------------------------------*
+000140 01  GEO3X-MTRAN-RECORD.
+000150     05  GEO3X-MT-ACTION-CD      PIC X(01).
+000160         88  GEO3X-MT-ADD                VALUE "A".
+000170         88  GEO3X-MT-CHANGE              VALUE "C".
+000180         88  GEO3X-MT-DELETE              VALUE "D".
+000190     05  GEO3X-MT-KEY            PIC X(31).
+000200     05  GEO3X-MT-CUST-ID        PIC X(10).
+000210     05  GEO3X-MT-CUST-NAME      PIC X(30).
+000220     05  GEO3X-MT-ADDR-1         PIC X(30).
+000230     05  GEO3X-MT-ADDR-2         PIC X(30).
+000240     05  GEO3X-MT-LAT            PIC S9(03)V9(6)
+000250                                 SIGN LEADING SEPARATE.
+000260     05  GEO3X-MT-LNG            PIC S9(03)V9(6)
+000270                                 SIGN LEADING SEPARATE.
+000280     05  GEO3X-MT-LEVEL          PIC 9(02).
+000290     05  GEO3X-MT-LAST-UPD-DT    PIC X(08).
