@@ -9,6 +9,12 @@
        01  N           PIC  9(01).
        01  D           PIC S999.
        01  R           PIC S999.
+       01  SW-LNG-T    PIC S9(03)V9(6).
+       01  NE-LNG-T    PIC S9(03)V9(6).
+       01  CHK-SUM     PIC  9(05).
+       01  CHK-Q       PIC  9(05).
+       01  CHK-DIG     PIC  9(01).
+       01  CHK-COD-DIG PIC  9(01).
        LINKAGE         SECTION.
        01  COD         PIC  X(31).
        01  COD-TBL     REDEFINES   COD.
@@ -17,19 +23,37 @@
        01  LNG         PIC S9(03)V9(6).
        01  LEVEL       PIC  9(02).
        01  UNT         PIC S9(03)V9(6).
+       01  NE-LAT      PIC S9(03)V9(6).
+       01  NE-LNG      PIC S9(03)V9(6).
+       01  SW-LAT      PIC S9(03)V9(6).
+       01  SW-LNG      PIC S9(03)V9(6).
+       01  STS         PIC  9(01).
+       01  CALR-ID     PIC  X(20).
        PROCEDURE       DIVISION    USING   BY  REFERENCE   COD
                                            BY  REFERENCE   LAT
                                            BY  REFERENCE   LNG
                                            BY  REFERENCE   LEVEL
-                                           BY  REFERENCE   UNT.
+                                           BY  REFERENCE   UNT
+                                           BY  REFERENCE   NE-LAT
+                                           BY  REFERENCE   NE-LNG
+                                           BY  REFERENCE   SW-LAT
+                                           BY  REFERENCE   SW-LNG
+                                           BY  REFERENCE   STS
+                                           BY  REFERENCE   CALR-ID.
        MAIN            SECTION.
        MAIN-01.
            MOVE    ZERO        TO  LAT
                                    LNG
                                    LEVEL
-                                   UNT.
+                                   UNT
+                                   NE-LAT
+                                   NE-LNG
+                                   SW-LAT
+                                   SW-LNG
+                                   STS.
       *
            IF      COD =   SPACE   THEN
+               MOVE    1           TO  STS
                GO  TO  MAIN-99
            END-IF.
       *
@@ -42,26 +66,38 @@
                WHEN    "E"
                    MOVE    2       TO  BEGIN
                WHEN    OTHER
+                   MOVE    1       TO  STS
                    GO  TO  MAIN-99
            END-EVALUATE.
       *
-           COMPUTE LEN =   FUNCTION STORED-CHAR-LENGTH(COD)
+      *
+      *    THE LAST BYTE OF COD IS THE CHECK DIGIT, NOT PART OF THE
+      *    GRID PAYLOAD -- EXCLUDE IT HERE OR IT WOULD DEFEAT THE
+      *    TRAILING-SPACE TEST BELOW ON EVERY CODE.
+      *
+           COMPUTE LEN =   FUNCTION STORED-CHAR-LENGTH(COD(1:30))
                            -   BEGIN
            END-COMPUTE.
            IF      COD(BEGIN:LEN)  IS NOT NUMERIC THEN
+               MOVE    1           TO  STS
                GO  TO  MAIN-99
            END-IF.
       *
            MOVE    180         TO  UNT.
            MOVE    ZERO        TO  LAT
-                                   LNG.
+                                   LNG
+                                   CHK-SUM.
            MOVE    1           TO  LEVEL.
+           IF      FLG =   1
+               ADD     7           TO  CHK-SUM
+           END-IF.
            PERFORM VARYING I
                    FROM    BEGIN
                    BY      1
                    UNTIL   I   >   31
                        OR  COD(I:1)   =   SPACE
                MOVE    COD(I:1)    TO  N
+               COMPUTE CHK-SUM =   CHK-SUM +   N * I END-COMPUTE
                COMPUTE UNT =   UNT / 3         END-COMPUTE
                SUBTRACT    1       FROM    N   END-SUBTRACT
                DIVIDE  3   INTO    N
@@ -72,6 +108,38 @@
                COMPUTE LAT =   LAT + D * UNT   END-COMPUTE
                ADD     1           TO  LEVEL   END-ADD
            END-PERFORM.
+      *
+      *    VERIFY THE CHECK DIGIT GEO3X3_ENCODE LEAVES IN THE LAST
+      *    BYTE OF THE CODE BEFORE TRUSTING THE DECODED RESULT.
+      *
+           DIVIDE  CHK-SUM BY  10
+               GIVING      CHK-Q
+               REMAINDER   CHK-DIG
+           END-DIVIDE.
+           MOVE    COD(31:1)   TO  CHK-COD-DIG.
+           IF      CHK-COD-DIG NOT =   CHK-DIG     THEN
+               MOVE    1           TO  STS
+               MOVE    ZERO        TO  LAT
+                                       LNG
+                                       LEVEL
+                                       UNT
+               GO  TO  MAIN-99
+           END-IF.
+      *
+      *    CAPTURE THE CELL EDGES WHILE LAT/LNG ARE STILL THE
+      *    PRE-MIDPOINT SW CORNER IN SHIFTED (0-180) COORDINATES.
+      *
+           COMPUTE SW-LAT  =   LAT -   90           END-COMPUTE.
+           COMPUTE NE-LAT  =   LAT +   UNT -   90    END-COMPUTE.
+           MOVE    LNG         TO  SW-LNG-T.
+           COMPUTE NE-LNG-T    =   LNG +   UNT       END-COMPUTE.
+           IF      FLG =   1
+               COMPUTE SW-LNG-T   =   SW-LNG-T   -   180 END-COMPUTE
+               COMPUTE NE-LNG-T   =   NE-LNG-T   -   180 END-COMPUTE
+           END-IF.
+           MOVE    SW-LNG-T    TO  SW-LNG.
+           MOVE    NE-LNG-T    TO  NE-LNG.
+      *
            COMPUTE LNG =   LNG +   UNT / 2 END-COMPUTE.
            COMPUTE LAT =   LAT +   UNT / 2 END-COMPUTE.
            COMPUTE LAT =   LAT -   90.
@@ -79,5 +147,18 @@
                COMPUTE LNG =   LNG -   180 END-COMPUTE
            END-IF.
        MAIN-99.
+      *
+      *    LOG EVERY CALL -- ACCEPTED OR REJECTED -- THROUGH THE
+      *    SHARED AUDIT SUBPROGRAM SO A DISPUTED CODE CAN BE TRACED
+      *    BACK TO THE OUTPUT IT DECODED TO.
+      *
+           CALL    "geo3x3_audit"  USING   BY  REFERENCE   CALR-ID
+                                           BY  CONTENT     "DECODE"
+                                           BY  REFERENCE   LAT
+                                           BY  REFERENCE   LNG
+                                           BY  REFERENCE   LEVEL
+                                           BY  REFERENCE   COD
+                                           BY  REFERENCE   STS
+           END-CALL.
            EXIT PROGRAM.
        END PROGRAM     geo3x3_decode.
