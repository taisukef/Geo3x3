@@ -0,0 +1,22 @@
+//GEODEC01 JOB (ACCTNO),'GEO3X3 DECODE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEODEC01 -- BULK DECODE OF ASSIGNED GEO3X3 CODES BACK TO      *
+//*              LAT/LNG/LEVEL/UNT FOR THE MAPPING TEAM.          *
+//*                                                                *
+//*  INPUT  : GEO3X.DELIVERY.CODES   -- 31-BYTE GEO3X3 CODES       *
+//*  OUTPUT : GEO3X.DELIVERY.DECODED -- LAT/LNG/LEVEL/UNT REPORT   *
+//*--------------------------------------------------------------*
+//DECODE   EXEC PGM=GEO3X3_DECODE_BATCH
+//STEPLIB  DD   DSN=GEO3X.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=GEO3X.DELIVERY.CODES,DISP=SHR
+//OUTFILE  DD   DSN=GEO3X.DELIVERY.DECODED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//AUDITLOG DD   DSN=GEO3X.DELIVERY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=101,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
