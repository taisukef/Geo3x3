@@ -0,0 +1,21 @@
+//GEOINQ01 JOB (ACCTNO),'GEO3X3 MASTER INQUIRY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEOINQ01 -- LOOK UP A FILE OF GEO3X3 CODES AGAINST THE        *
+//*              SITE/CUSTOMER MASTER FILE AND REPORT WHAT IS     *
+//*              ASSIGNED TO EACH CELL.                           *
+//*                                                                *
+//*  INPUT  : GEO3X.MASTER.INQUIRY -- 31-BYTE GEO3X3 CODES         *
+//*  MASTER : GEO3X.MASTER.FILE    -- INDEXED BY GEO3X3 CODE       *
+//*  OUTPUT : GEO3X.MASTER.RPT     -- INQUIRY REPORT               *
+//*--------------------------------------------------------------*
+//INQUIRY  EXEC PGM=GEO3X3_MASTER_INQ
+//STEPLIB  DD   DSN=GEO3X.LOADLIB,DISP=SHR
+//INQFILE  DD   DSN=GEO3X.MASTER.INQUIRY,DISP=SHR
+//MASTER   DD   DSN=GEO3X.MASTER.FILE,DISP=SHR
+//RPTFILE  DD   DSN=GEO3X.MASTER.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(25,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
