@@ -0,0 +1,20 @@
+//GEOMNT01 JOB (ACCTNO),'GEO3X3 MASTER MAINT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEOMNT01 -- APPLY ADD/CHANGE/DELETE TRANSACTIONS TO THE       *
+//*              GEO3X3-KEYED SITE/CUSTOMER MASTER FILE.          *
+//*                                                                *
+//*  INPUT  : GEO3X.MASTER.TRANS  -- MAINTENANCE TRANSACTIONS      *
+//*  MASTER : GEO3X.MASTER.FILE   -- INDEXED BY GEO3X3 CODE        *
+//*                                                                *
+//*  MASTER IS OPENED I-O AND UPDATED (WRITE/REWRITE/DELETE) --      *
+//*  DISP=OLD GIVES THIS STEP EXCLUSIVE CONTROL OF THE CLUSTER,       *
+//*  SINCE THERE IS NO VSAM RLS SETUP HERE TO MAKE DISP=SHR SAFE       *
+//*  AGAINST A CONCURRENT UPDATER.                                    *
+//*--------------------------------------------------------------*
+//MAINT    EXEC PGM=GEO3X3_MASTER_MAINT
+//STEPLIB  DD   DSN=GEO3X.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=GEO3X.MASTER.TRANS,DISP=SHR
+//MASTER   DD   DSN=GEO3X.MASTER.FILE,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
