@@ -0,0 +1,42 @@
+//GEOENC01 JOB (ACCTNO),'GEO3X3 ENCODE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEOENC01 -- NIGHTLY BATCH ENCODE OF DELIVERY COORDINATES     *
+//*              INTO GEO3X3 GRID CODES.                         *
+//*                                                                *
+//*  INPUT  : GEO3X.DELIVERY.COORDS  -- LAT/LNG/LEVEL TRIPLES      *
+//*  OUTPUT : GEO3X.DELIVERY.CODES   -- ENCODED RES CODES          *
+//*  CHKPT  : GEO3X.DELIVERY.CODES.CHKPT -- RESTART CHECKPOINT     *
+//*                                                                *
+//*  RESTART: THE PROGRAM CHECKS CHKFILE ON EVERY RUN AND SKIPS     *
+//*           PAST WHATEVER INPUT IS ALREADY REFLECTED ON OUTFILE.  *
+//*           OUTFILE AND CHKFILE ARE CODED DISP=MOD SO THE SAME    *
+//*           JCL SERVES BOTH THE ORIGINAL RUN (DATASETS ARE         *
+//*           ALLOCATED EMPTY BY THE SPACE PARAMETERS) AND ANY        *
+//*           RESTART AFTER AN ABEND (NO OPERATOR DISP CHANGE OR      *
+//*           GDG GENERATION IS NEEDED) -- JUST RESUBMIT.             *
+//*           OUTWORK IS SCRATCH SPACE THE PROGRAM USES TO RESYNC      *
+//*           OUTFILE BACK TO THE CHECKPOINT COUNT BEFORE RESUMING,    *
+//*           FOR THE NORMAL CASE WHERE THE PRIOR RUN ABENDED          *
+//*           BETWEEN CHECKPOINTS RATHER THAN ON ONE.                  *
+//*--------------------------------------------------------------*
+//ENCODE   EXEC PGM=GEO3X3_ENCODE_BATCH
+//STEPLIB  DD   DSN=GEO3X.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=GEO3X.DELIVERY.COORDS,DISP=SHR
+//OUTFILE  DD   DSN=GEO3X.DELIVERY.CODES,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//CHKFILE  DD   DSN=GEO3X.DELIVERY.CODES.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//OUTWORK  DD   DSN=&&GEOOUTWK,UNIT=SYSDA,
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//AUDITLOG DD   DSN=GEO3X.DELIVERY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=101,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
