@@ -0,0 +1,49 @@
+//GEORCN01 JOB (ACCTNO),'GEO3X3 RECONCILE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEORCN01 -- RECONCILE ASSIGNED GEO3X3 CODES AGAINST FRESHLY   *
+//*              CAPTURED ACTUAL GPS READINGS.  THE TWO ARE         *
+//*              SEPARATE CAPTURES KEYED BY DELIVERY ID, SO BOTH     *
+//*              ARE SORTED ASCENDING ON THAT KEY BEFORE THE          *
+//*              RECONCILE STEP MATCHES THEM.                         *
+//*                                                                *
+//*  INPUT  : GEO3X.DELIVERY.ASSIGNED -- DELIVERY ID + ASSIGNED COD *
+//*           GEO3X.DELIVERY.GPSREADS -- DELIVERY ID + ACTUAL GPS   *
+//*  OUTPUT : GEO3X.DELIVERY.RECON    -- MATCH/MISMATCH REPORT       *
+//*--------------------------------------------------------------*
+//SORTASG  EXEC PGM=SORT
+//SORTIN   DD   DSN=GEO3X.DELIVERY.ASSIGNED,DISP=SHR
+//SORTOUT  DD   DSN=GEO3X.DELIVERY.ASSIGNED.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//SORTGPS  EXEC PGM=SORT
+//SORTIN   DD   DSN=GEO3X.DELIVERY.GPSREADS,DISP=SHR
+//SORTOUT  DD   DSN=GEO3X.DELIVERY.GPSREADS.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=GEO3X3_RECON
+//STEPLIB  DD   DSN=GEO3X.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=GEO3X.DELIVERY.ASSIGNED.SORTED,DISP=SHR
+//GPSFILE  DD   DSN=GEO3X.DELIVERY.GPSREADS.SORTED,DISP=SHR
+//OUTFILE  DD   DSN=GEO3X.DELIVERY.RECON,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//AUDITLOG DD   DSN=GEO3X.DELIVERY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=101,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
