@@ -0,0 +1,30 @@
+//GEODEF01 JOB (ACCTNO),'GEO3X3 MASTER DEFINE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEODEF01 -- ONE-TIME PROVISIONING OF THE GEO3X3-KEYED          *
+//*              SITE/CUSTOMER MASTER FILE.  RUN THIS BEFORE THE    *
+//*              FIRST GEOMNT01 OR GEOINQ01 EXECUTION.  NOT PART     *
+//*              OF THE NIGHTLY CYCLE -- RERUNNING IT AGAINST AN      *
+//*              ALREADY-DEFINED CLUSTER FAILS IDCAMS, AS INTENDED.   *
+//*                                                                *
+//*  RECORD : GEO3X-MASTER-RECORD (COPYBOOK GEO3XMR) IS 167 BYTES,   *
+//*           KEYED ON GEO3X-MR-KEY, THE 31-BYTE GEO3X3 CODE           *
+//*           STARTING IN RECORD POSITION 1.                          *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER                                  -
+        (NAME(GEO3X.MASTER.FILE)                  -
+        INDEXED                                   -
+        KEYS(31 0)                                -
+        RECORDSIZE(167 167)                       -
+        RECORDS(5000 1000)                        -
+        FREESPACE(10 10)                          -
+        SHAREOPTIONS(2 3))                        -
+        DATA                                      -
+        (NAME(GEO3X.MASTER.FILE.DATA))            -
+        INDEX                                     -
+        (NAME(GEO3X.MASTER.FILE.INDEX))
+/*
+//SYSUDUMP DD   SYSOUT=*
