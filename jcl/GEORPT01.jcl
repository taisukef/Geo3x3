@@ -0,0 +1,30 @@
+//GEORPT01 JOB (ACCTNO),'GEO3X3 ENCODE REPORT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GEORPT01 -- PAGINATED PRINT REPORT OF AN ENCODED LOCATION     *
+//*              BATCH.  SORTS THE GEOENC01 OUTPUT BY LEVEL SO     *
+//*              THE REPORT STEP CAN BREAK ON LEVEL, THEN PRINTS.  *
+//*                                                                *
+//*  INPUT  : GEO3X.DELIVERY.CODES    -- OUTPUT OF GEOENC01         *
+//*  OUTPUT : GEO3X.DELIVERY.RPT      -- PRINT REPORT                *
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SORTIN   DD   DSN=GEO3X.DELIVERY.CODES,DISP=SHR
+//SORTOUT  DD   DSN=GEO3X.DELIVERY.CODES.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(21,2,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//REPORT   EXEC PGM=GEO3X3_ENCODE_RPT
+//STEPLIB  DD   DSN=GEO3X.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=GEO3X.DELIVERY.CODES.SORTED,DISP=SHR
+//RPTFILE  DD   DSN=GEO3X.DELIVERY.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(100,50),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
