@@ -0,0 +1,199 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_master_maint.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  ADD/CHANGE/DELETE         *
+000190*                 MAINTENANCE AGAINST THE GEO3X3-KEYED         *
+000200*                 SITE/CUSTOMER MASTER FILE.                  *
+000210*-----------------------------------------------------------*
+000220 ENVIRONMENT                 DIVISION.
+000230 CONFIGURATION               SECTION.
+000240 SOURCE-COMPUTER.            IBM-370.
+000250 OBJECT-COMPUTER.            IBM-370.
+000260 INPUT-OUTPUT                SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  TRANFILE        ASSIGN TO "TRANFILE"
+000290                              ORGANIZATION  IS  SEQUENTIAL.
+000300     SELECT  MASTER          ASSIGN TO "MASTER"
+000310                              ORGANIZATION  IS  INDEXED
+000320                              ACCESS MODE    IS  DYNAMIC
+000330                              RECORD KEY     IS  GEO3X-MR-KEY
+000340                              FILE STATUS    IS  WS-MASTER-STATUS.
+000350 DATA                        DIVISION.
+000360 FILE                        SECTION.
+000370 FD  TRANFILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  TRAN-REC                PIC X(162).
+000410 FD  MASTER
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY    GEO3XMR.
+000440 WORKING-STORAGE             SECTION.
+000450*-----------------------------------------------------------*
+000460*  SWITCHES                                                  *
+000470*-----------------------------------------------------------*
+000480 01  WS-SWITCHES.
+000490     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+000500         88  WS-EOF                      VALUE "Y".
+000510 01  WS-MASTER-STATUS        PIC X(02).
+000520     88  WS-MASTER-OK                    VALUE "00".
+000530     88  WS-MASTER-NOTFND                VALUE "23".
+000540*-----------------------------------------------------------*
+000550*  COUNTERS                                                  *
+000560*-----------------------------------------------------------*
+000570 77  WS-TRANS-READ           PIC 9(09)   COMP    VALUE ZERO.
+000580 77  WS-ADDS-APPLIED         PIC 9(09)   COMP    VALUE ZERO.
+000590 77  WS-CHANGES-APPLIED      PIC 9(09)   COMP    VALUE ZERO.
+000600 77  WS-DELETES-APPLIED      PIC 9(09)   COMP    VALUE ZERO.
+000610 77  WS-TRANS-REJECTED       PIC 9(09)   COMP    VALUE ZERO.
+000620*-----------------------------------------------------------*
+000630*  TRANSACTION WORK AREA                                     *
+000640*-----------------------------------------------------------*
+000650     COPY    GEO3XMT.
+000660 LINKAGE                     SECTION.
+000670 PROCEDURE                   DIVISION.
+000680 0000-MAINLINE                  SECTION.
+000690 0000-START.
+000700     PERFORM   1000-INITIALIZE    THRU    1000-INITIALIZE-EXIT.
+000710     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+000720         UNTIL     WS-EOF.
+000730     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+000740     STOP RUN.
+000750 0000-MAINLINE-EXIT.
+000760     EXIT.
+000770*-----------------------------------------------------------*
+000780*  1000-INITIALIZE  --  OPEN FILES, READ FIRST TRANSACTION    *
+000790*-----------------------------------------------------------*
+000800 1000-INITIALIZE                SECTION.
+000810 1000-INITIALIZE-START.
+000820     OPEN    INPUT    TRANFILE.
+000830     OPEN    I-O      MASTER.
+000840     PERFORM   1100-READ-TRANFILE THRU 1100-READ-TRANFILE-EXIT.
+000850 1000-INITIALIZE-EXIT.
+000860     EXIT.
+000870 1100-READ-TRANFILE              SECTION.
+000880 1100-READ-TRANFILE-START.
+000890     READ    TRANFILE    INTO    GEO3X-MTRAN-RECORD
+000900         AT END
+000910             MOVE    "Y"         TO  WS-EOF-SW
+000920         NOT AT END
+000930             ADD     1           TO  WS-TRANS-READ
+000940     END-READ.
+000950 1100-READ-TRANFILE-EXIT.
+000960     EXIT.
+000970*-----------------------------------------------------------*
+000980*  2000-PROCESS  --  APPLY ONE MAINTENANCE TRANSACTION        *
+000990*-----------------------------------------------------------*
+001000 2000-PROCESS                   SECTION.
+001010 2000-PROCESS-START.
+001020     EVALUATE    TRUE
+001030         WHEN    GEO3X-MT-ADD
+001040             PERFORM 2100-ADD-RECORD    THRU  2100-ADD-RECORD-EXIT
+001050         WHEN    GEO3X-MT-CHANGE
+001060             PERFORM 2200-CHANGE-RECORD
+001065                 THRU 2200-CHANGE-RECORD-EXIT
+001070         WHEN    GEO3X-MT-DELETE
+001080             PERFORM 2300-DELETE-RECORD
+001085                 THRU 2300-DELETE-RECORD-EXIT
+001090         WHEN    OTHER
+001100             DISPLAY "REJECTED - BAD ACTION CODE: "
+001110                     GEO3X-MT-KEY
+001120             ADD     1           TO  WS-TRANS-REJECTED
+001130     END-EVALUATE.
+001140     PERFORM   1100-READ-TRANFILE THRU 1100-READ-TRANFILE-EXIT.
+001150 2000-PROCESS-EXIT.
+001160     EXIT.
+001170*-----------------------------------------------------------*
+001180*  2100-ADD-RECORD  --  WRITE A NEW MASTER RECORD             *
+001190*-----------------------------------------------------------*
+001200 2100-ADD-RECORD                SECTION.
+001210 2100-ADD-RECORD-START.
+001220     MOVE    GEO3X-MT-KEY        TO  GEO3X-MR-KEY.
+001230     MOVE    GEO3X-MT-CUST-ID    TO  GEO3X-MR-CUST-ID.
+001240     MOVE    GEO3X-MT-CUST-NAME  TO  GEO3X-MR-CUST-NAME.
+001250     MOVE    GEO3X-MT-ADDR-1     TO  GEO3X-MR-ADDR-1.
+001260     MOVE    GEO3X-MT-ADDR-2     TO  GEO3X-MR-ADDR-2.
+001270     MOVE    GEO3X-MT-LAT        TO  GEO3X-MR-LAT.
+001280     MOVE    GEO3X-MT-LNG        TO  GEO3X-MR-LNG.
+001290     MOVE    GEO3X-MT-LEVEL      TO  GEO3X-MR-LEVEL.
+001300     MOVE    "A"                 TO  GEO3X-MR-STATUS-CD.
+001310     MOVE    GEO3X-MT-LAST-UPD-DT
+001320                                 TO  GEO3X-MR-LAST-UPD-DT.
+001330     WRITE   GEO3X-MASTER-RECORD
+001340         INVALID KEY
+001350             DISPLAY "REJECTED - ADD, DUPLICATE KEY: "
+001360                     GEO3X-MR-KEY
+001370             ADD     1           TO  WS-TRANS-REJECTED
+001380         NOT INVALID KEY
+001390             ADD     1           TO  WS-ADDS-APPLIED
+001400     END-WRITE.
+001410 2100-ADD-RECORD-EXIT.
+001420     EXIT.
+001430*-----------------------------------------------------------*
+001440*  2200-CHANGE-RECORD  --  REWRITE AN EXISTING MASTER RECORD  *
+001450*-----------------------------------------------------------*
+001460 2200-CHANGE-RECORD             SECTION.
+001470 2200-CHANGE-RECORD-START.
+001480     MOVE    GEO3X-MT-KEY        TO  GEO3X-MR-KEY.
+001490     READ    MASTER
+001500         INVALID KEY
+001510             DISPLAY "REJECTED - CHANGE, NOT FOUND: "
+001520                     GEO3X-MT-KEY
+001530             ADD     1           TO  WS-TRANS-REJECTED
+001540     END-READ.
+001550     IF      WS-MASTER-OK    THEN
+001560         MOVE    GEO3X-MT-CUST-ID    TO  GEO3X-MR-CUST-ID
+001570         MOVE    GEO3X-MT-CUST-NAME  TO  GEO3X-MR-CUST-NAME
+001580         MOVE    GEO3X-MT-ADDR-1     TO  GEO3X-MR-ADDR-1
+001590         MOVE    GEO3X-MT-ADDR-2     TO  GEO3X-MR-ADDR-2
+001600         MOVE    GEO3X-MT-LAT        TO  GEO3X-MR-LAT
+001610         MOVE    GEO3X-MT-LNG        TO  GEO3X-MR-LNG
+001620         MOVE    GEO3X-MT-LEVEL      TO  GEO3X-MR-LEVEL
+001630         MOVE    GEO3X-MT-LAST-UPD-DT
+001640                                     TO  GEO3X-MR-LAST-UPD-DT
+001650         REWRITE GEO3X-MASTER-RECORD
+001660             INVALID KEY
+001670                 DISPLAY "REJECTED - CHANGE, REWRITE FAILED: "
+001680                         GEO3X-MT-KEY
+001690                 ADD     1           TO  WS-TRANS-REJECTED
+001700             NOT INVALID KEY
+001710                 ADD     1           TO  WS-CHANGES-APPLIED
+001720         END-REWRITE
+001730     END-IF.
+001740 2200-CHANGE-RECORD-EXIT.
+001750     EXIT.
+001760*-----------------------------------------------------------*
+001770*  2300-DELETE-RECORD  --  REMOVE A MASTER RECORD             *
+001780*-----------------------------------------------------------*
+001790 2300-DELETE-RECORD             SECTION.
+001800 2300-DELETE-RECORD-START.
+001810     MOVE    GEO3X-MT-KEY        TO  GEO3X-MR-KEY.
+001820     DELETE  MASTER
+001830         INVALID KEY
+001840             DISPLAY "REJECTED - DELETE, NOT FOUND: "
+001850                     GEO3X-MT-KEY
+001860             ADD     1           TO  WS-TRANS-REJECTED
+001870         NOT INVALID KEY
+001880             ADD     1           TO  WS-DELETES-APPLIED
+001890     END-DELETE.
+001900 2300-DELETE-RECORD-EXIT.
+001910     EXIT.
+001920*-----------------------------------------------------------*
+001930*  3000-TERMINATE  --  CLOSE FILES, DISPLAY RUN TOTALS         *
+001940*-----------------------------------------------------------*
+001950 3000-TERMINATE                 SECTION.
+001960 3000-TERMINATE-START.
+001970     DISPLAY "TRANSACTIONS READ   = " WS-TRANS-READ.
+001980     DISPLAY "ADDS APPLIED         = " WS-ADDS-APPLIED.
+001990     DISPLAY "CHANGES APPLIED      = " WS-CHANGES-APPLIED.
+002000     DISPLAY "DELETES APPLIED      = " WS-DELETES-APPLIED.
+002010     DISPLAY "TRANSACTIONS REJECTED= " WS-TRANS-REJECTED.
+002020     CLOSE   TRANFILE.
+002030     CLOSE   MASTER.
+002040 3000-TERMINATE-EXIT.
+002050     EXIT.
+002060 END PROGRAM     geo3x3_master_maint.
