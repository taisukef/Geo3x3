@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XGI  --  INPUT RECORD, ACTUAL GPS READINGS, FOR THE   *
+000120*               RECONCILIATION JOB.  CAPTURED INDEPENDENTLY  *
+000130*               OF THE CODE ASSIGNED TO THE DELIVERY AND      *
+000140*               KEYED BY THE SAME DELIVERY ID SO IT CAN BE    *
+000150*               MATCHED BACK TO GEO3XRI.                      *
+000160*-----------------------------------------------------------*
+000170 01  GEO3X-GIN-RECORD.
+000180     05  GEO3X-GIN-DELV-ID   PIC  X(10).
+000190     05  GEO3X-GIN-LAT       PIC S9(03)V9(6)
+000200                             SIGN LEADING SEPARATE.
+000210     05  GEO3X-GIN-LNG       PIC S9(03)V9(6)
+000220                             SIGN LEADING SEPARATE.
+000230     05  FILLER              PIC  X(10).
