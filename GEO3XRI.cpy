@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XRI  --  INPUT RECORD, ASSIGNED GEO3X3 CODES, FOR THE *
+000120*               RECONCILIATION JOB.  KEYED BY DELIVERY ID SO *
+000130*               IT CAN BE MATCHED AGAINST THE ACTUAL GPS      *
+000140*               READING CAPTURED SEPARATELY FOR THE SAME      *
+000150*               DELIVERY -- SEE GEO3XGI.                      *
+000160*-----------------------------------------------------------*
+000170 01  GEO3X-RIN-RECORD.
+000180     05  GEO3X-RIN-DELV-ID   PIC  X(10).
+000190     05  GEO3X-RIN-COD       PIC  X(31).
+000200     05  GEO3X-RIN-LEVEL     PIC  9(02).
+000210     05  FILLER              PIC  X(07).
