@@ -0,0 +1,76 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     geo3x3_neighbor.
+       DATA            DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LAT         PIC S9(03)V9(6).
+       01  LNG         PIC S9(03)V9(6).
+       01  LEVEL       PIC  9(02).
+       01  UNT         PIC S9(03)V9(6).
+       01  NE-LAT      PIC S9(03)V9(6).
+       01  NE-LNG      PIC S9(03)V9(6).
+       01  SW-LAT      PIC S9(03)V9(6).
+       01  SW-LNG      PIC S9(03)V9(6).
+       01  W-STS       PIC  9(01).
+       01  W-CALR-ID   PIC  X(20)  VALUE "GEO3X3_NEIGHBOR".
+       LINKAGE         SECTION.
+       01  COD         PIC  X(31).
+       01  DIR         PIC  X(01).
+       01  RES         PIC  X(31).
+       01  STS         PIC  9(01).
+       PROCEDURE       DIVISION    USING   BY  REFERENCE   COD
+                                           BY  REFERENCE   DIR
+                                           BY  REFERENCE   RES
+                                           BY  REFERENCE   STS.
+       MAIN            SECTION.
+       MAIN-01.
+           MOVE    SPACE       TO  RES.
+           MOVE    ZERO        TO  STS.
+           IF      DIR NOT =   "N"
+               AND DIR NOT =   "S"
+               AND DIR NOT =   "E"
+               AND DIR NOT =   "W"   THEN
+               MOVE    1           TO  STS
+               GO  TO  MAIN-99
+           END-IF.
+      *
+           CALL    "geo3x3_decode" USING   BY  REFERENCE   COD
+                                           BY  REFERENCE   LAT
+                                           BY  REFERENCE   LNG
+                                           BY  REFERENCE   LEVEL
+                                           BY  REFERENCE   UNT
+                                           BY  REFERENCE   NE-LAT
+                                           BY  REFERENCE   NE-LNG
+                                           BY  REFERENCE   SW-LAT
+                                           BY  REFERENCE   SW-LNG
+                                           BY  REFERENCE   W-STS
+                                           BY  REFERENCE   W-CALR-ID
+           END-CALL.
+           IF      W-STS   NOT =   ZERO    THEN
+               MOVE    1           TO  STS
+               GO  TO  MAIN-99
+           END-IF.
+      *
+           EVALUATE    DIR
+               WHEN    "N"
+                   ADD     UNT         TO  LAT
+               WHEN    "S"
+                   SUBTRACT    UNT     FROM    LAT
+               WHEN    "E"
+                   ADD     UNT         TO  LNG
+               WHEN    "W"
+                   SUBTRACT    UNT     FROM    LNG
+           END-EVALUATE.
+      *
+           CALL    "geo3x3_encode" USING   BY  REFERENCE   LAT
+                                           BY  REFERENCE   LNG
+                                           BY  REFERENCE   LEVEL
+                                           BY  REFERENCE   RES
+                                           BY  REFERENCE   W-STS
+                                           BY  REFERENCE   W-CALR-ID
+           END-CALL.
+           IF      W-STS   NOT =   ZERO    THEN
+               MOVE    1           TO  STS
+           END-IF.
+       MAIN-99.
+           EXIT PROGRAM.
+       END PROGRAM     geo3x3_neighbor.
