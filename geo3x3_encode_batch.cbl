@@ -0,0 +1,295 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_encode_batch.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  NIGHTLY BATCH DRIVER     *
+000190*                 FOR GEO3X3_ENCODE -- REPLACES THE MANUAL   *
+000200*                 ONE-AT-A-TIME RUNS AGAINST GEO3X3_TEST.    *
+000210*  08/08/26  RM   ADD CHECKPOINT/RESTART -- A CHECKPOINT      *
+000220*                 FILE RECORDS HOW MANY INPUT RECORDS HAVE    *
+000230*                 BEEN FULLY WRITTEN TO OUTFILE SO A RERUN     *
+000240*                 AFTER AN ABEND CAN SKIP PAST THEM INSTEAD    *
+000250*                 OF DUPLICATING OUTPUT.                     *
+000260*  08/09/26  RM   A RESTART LANDING BETWEEN CHECKPOINTS WAS    *
+000270*                 LEAVING RECORDS WRITTEN SINCE THE LAST        *
+000280*                 CHECKPOINT ON OUTFILE AND THEN REPROCESSING   *
+000290*                 THE SAME INPUT, DUPLICATING THEM.  RESTART    *
+000300*                 NOW RESYNCS OUTFILE BACK TO THE CHECKPOINT    *
+000310*                 COUNT THROUGH OUTWORK BEFORE RESUMING.        *
+000320*-----------------------------------------------------------*
+000330 ENVIRONMENT                 DIVISION.
+000340 CONFIGURATION               SECTION.
+000350 SOURCE-COMPUTER.            IBM-370.
+000360 OBJECT-COMPUTER.            IBM-370.
+000370 INPUT-OUTPUT                SECTION.
+000380 FILE-CONTROL.
+000390     SELECT  INFILE          ASSIGN TO "INFILE"
+000400                              ORGANIZATION  IS  SEQUENTIAL.
+000410     SELECT  OUTFILE         ASSIGN TO "OUTFILE"
+000420                              ORGANIZATION  IS  SEQUENTIAL.
+000430     SELECT  CHKFILE         ASSIGN TO "CHKFILE"
+000440                              ORGANIZATION  IS  SEQUENTIAL
+000450                              FILE STATUS IS  WS-CHKFILE-STATUS.
+000460     SELECT  OUTWORK         ASSIGN TO "OUTWORK"
+000470                              ORGANIZATION  IS  SEQUENTIAL.
+000480 DATA                        DIVISION.
+000490 FILE                        SECTION.
+000500 FD  INFILE
+000510     RECORDING MODE IS F
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  IN-REC                  PIC X(32).
+000540 FD  OUTFILE
+000550     RECORDING MODE IS F
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  OUT-REC                 PIC X(58).
+000580 FD  CHKFILE
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  CHK-REC.
+000620     05  CHK-REC-COUNT       PIC  9(09).
+000630     05  FILLER              PIC  X(11).
+000640 FD  OUTWORK
+000650     RECORDING MODE IS F
+000660     LABEL RECORDS ARE STANDARD.
+000670 01  WORK-REC                PIC X(58).
+000680 WORKING-STORAGE             SECTION.
+000690*-----------------------------------------------------------*
+000700*  SWITCHES                                                  *
+000710*-----------------------------------------------------------*
+000720 01  WS-SWITCHES.
+000730     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+000740         88  WS-EOF                      VALUE "Y".
+000750     05  WS-RESYNC-EOF-SW    PIC X(01)   VALUE "N".
+000760         88  WS-RESYNC-EOF               VALUE "Y".
+000770*-----------------------------------------------------------*
+000780*  COUNTERS                                                  *
+000790*-----------------------------------------------------------*
+000800 77  WS-RECS-READ            PIC 9(09)   COMP    VALUE ZERO.
+000810 77  WS-RECS-WRITTEN         PIC 9(09)   COMP    VALUE ZERO.
+000820*-----------------------------------------------------------*
+000830*  CHECKPOINT/RESTART WORK FIELDS                             *
+000840*-----------------------------------------------------------*
+000850 77  WS-CHK-INTERVAL         PIC 9(05)   COMP    VALUE 100.
+000860 77  WS-RESTART-COUNT        PIC 9(09)   COMP    VALUE ZERO.
+000870 77  WS-TOTAL-DONE           PIC 9(09)   COMP    VALUE ZERO.
+000880 77  WS-CHK-QUOT             PIC 9(09)   COMP    VALUE ZERO.
+000890 77  WS-CHK-REM              PIC 9(05)   COMP    VALUE ZERO.
+000900 77  WS-CHKFILE-STATUS       PIC X(02)   VALUE "00".
+000910 77  WS-RESYNC-COUNT         PIC 9(09)   COMP    VALUE ZERO.
+000920*-----------------------------------------------------------*
+000930*  CALLER-ID PASSED TO GEO3X3_ENCODE FOR THE AUDIT LOG         *
+000940*-----------------------------------------------------------*
+000950 77  WS-CALR-ID          PIC X(20) VALUE "GEO3X3_ENCODE_BATCH".
+000960*-----------------------------------------------------------*
+000970*  SCRATCH LAT/LNG/LEVEL PASSED TO GEO3X3_ENCODE -- THAT        *
+000980*  SUBPROGRAM DESTROYS ITS LAT/LNG LINKAGE ITEMS AS WORKING      *
+000990*  SPACE WHILE IT COMPUTES THE GRID CELL, SO THE ORIGINAL        *
+001000*  COORDINATE MUST BE PASSED IN A COPY, NOT THE OUTPUT FIELD     *
+001010*  ITSELF, OR THE VALUE WRITTEN TO OUTFILE IS LEFTOVER ALGORITHM *
+001020*  STATE INSTEAD OF THE INPUT COORDINATE.                        *
+001030*-----------------------------------------------------------*
+001040 77  WS-SCR-LAT              PIC S9(03)V9(6).
+001050 77  WS-SCR-LNG              PIC S9(03)V9(6).
+001060 77  WS-SCR-LEVEL            PIC 9(02).
+001070*-----------------------------------------------------------*
+001080*  WORK AREA PASSED TO GEO3X3_ENCODE                         *
+001090*-----------------------------------------------------------*
+001100     COPY    GEO3XIN.
+001110     COPY    GEO3XOT.
+001120 PROCEDURE                   DIVISION.
+001130 0000-MAINLINE                  SECTION.
+001140 0000-START.
+001150     PERFORM   1000-INITIALIZE    THRU    1000-INITIALIZE-EXIT.
+001160     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+001170         UNTIL     WS-EOF.
+001180     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+001190     STOP RUN.
+001200 0000-MAINLINE-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------------*
+001230*  1000-INITIALIZE  --  OPEN FILES, READ FIRST RECORD         *
+001240*                       RESTART BY SKIPPING PAST ANY INPUT     *
+001250*                       RECORDS THE CHECKPOINT FILE SAYS ARE    *
+001260*                       ALREADY ON OUTFILE FROM A PRIOR RUN.    *
+001270*                       OUTFILE MAY HOLD RECORDS WRITTEN AFTER   *
+001280*                       THE LAST CHECKPOINT IF THE PRIOR RUN     *
+001290*                       ABENDED BETWEEN CHECKPOINTS -- RESYNC    *
+001300*                       IT BACK TO THE CHECKPOINT COUNT FIRST SO *
+001310*                       THOSE RECORDS ARE NOT DUPLICATED.        *
+001320*-----------------------------------------------------------*
+001330 1000-INITIALIZE                SECTION.
+001340 1000-INITIALIZE-START.
+001350     OPEN    INPUT   CHKFILE.
+001360     IF      WS-CHKFILE-STATUS   =   "00"    THEN
+001370         READ    CHKFILE     INTO    CHK-REC
+001380             AT END
+001390                 CONTINUE
+001400             NOT AT END
+001410                 MOVE    CHK-REC-COUNT   TO  WS-RESTART-COUNT
+001420         END-READ
+001430         CLOSE   CHKFILE
+001440     END-IF.
+001450     MOVE    WS-RESTART-COUNT       TO  WS-TOTAL-DONE.
+001460     OPEN    INPUT   INFILE.
+001470     IF      WS-RESTART-COUNT   >   ZERO    THEN
+001480         PERFORM 1250-RESYNC-OUTFILE
+001490             THRU    1250-RESYNC-OUTFILE-EXIT
+001500         OPEN    EXTEND  OUTFILE
+001510         PERFORM 1200-SKIP-TO-RESTART
+001520             THRU    1200-SKIP-TO-RESTART-EXIT
+001530     ELSE
+001540         OPEN    OUTPUT  OUTFILE
+001550     END-IF.
+001560     PERFORM   1100-READ-INFILE   THRU    1100-READ-INFILE-EXIT.
+001570 1000-INITIALIZE-EXIT.
+001580     EXIT.
+001590 1100-READ-INFILE               SECTION.
+001600 1100-READ-INFILE-START.
+001610     READ    INFILE      INTO    GEO3X-IN-RECORD
+001620         AT END
+001630             MOVE    "Y"         TO  WS-EOF-SW
+001640         NOT AT END
+001650             ADD     1           TO  WS-RECS-READ
+001660     END-READ.
+001670 1100-READ-INFILE-EXIT.
+001680     EXIT.
+001690*-----------------------------------------------------------*
+001700*  1200-SKIP-TO-RESTART  --  RE-READ AND DISCARD THE INPUT      *
+001710*                            RECORDS ALREADY ON OUTFILE          *
+001720*-----------------------------------------------------------*
+001730 1200-SKIP-TO-RESTART            SECTION.
+001740 1200-SKIP-TO-RESTART-START.
+001750     PERFORM   1100-READ-INFILE   THRU    1100-READ-INFILE-EXIT
+001760         UNTIL   WS-RECS-READ    >=  WS-RESTART-COUNT
+001770                 OR  WS-EOF.
+001780 1200-SKIP-TO-RESTART-EXIT.
+001790     EXIT.
+001800*-----------------------------------------------------------*
+001810*  1250-RESYNC-OUTFILE  --  TRUNCATE OUTFILE BACK TO THE        *
+001820*                           RECORD COUNT THE CHECKPOINT FILE     *
+001830*                           LAST CONFIRMED, VIA THE OUTWORK      *
+001840*                           SCRATCH FILE -- A SEQUENTIAL FILE    *
+001850*                           CANNOT BE TRUNCATED IN PLACE, SO     *
+001860*                           THE FIRST WS-RESTART-COUNT RECORDS   *
+001870*                           ARE COPIED OUT TO OUTWORK, OUTFILE IS*
+001880*                           REOPENED OUTPUT (WHICH EMPTIES IT),  *
+001890*                           AND THOSE RECORDS ARE COPIED BACK.   *
+001900*-----------------------------------------------------------*
+001910 1250-RESYNC-OUTFILE            SECTION.
+001920 1250-RESYNC-OUTFILE-START.
+001930     MOVE    ZERO        TO  WS-RESYNC-COUNT.
+001940     MOVE    "N"         TO  WS-RESYNC-EOF-SW.
+001950     OPEN    INPUT   OUTFILE.
+001960     OPEN    OUTPUT  OUTWORK.
+001970     PERFORM 1260-COPY-TO-WORK
+001980         THRU    1260-COPY-TO-WORK-EXIT
+001990         UNTIL   WS-RESYNC-COUNT >=  WS-RESTART-COUNT
+002000                 OR  WS-RESYNC-EOF.
+002010     CLOSE   OUTFILE.
+002020     CLOSE   OUTWORK.
+002030     MOVE    "N"         TO  WS-RESYNC-EOF-SW.
+002040     OPEN    OUTPUT  OUTFILE.
+002050     OPEN    INPUT   OUTWORK.
+002060     PERFORM 1270-COPY-FROM-WORK
+002070         THRU    1270-COPY-FROM-WORK-EXIT
+002080         UNTIL   WS-RESYNC-EOF.
+002090     CLOSE   OUTFILE.
+002100     CLOSE   OUTWORK.
+002110 1250-RESYNC-OUTFILE-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------*
+002140*  1260-COPY-TO-WORK  --  COPY ONE SURVIVING OUTFILE RECORD      *
+002150*                         TO OUTWORK                             *
+002160*-----------------------------------------------------------*
+002170 1260-COPY-TO-WORK              SECTION.
+002180 1260-COPY-TO-WORK-START.
+002190     READ    OUTFILE     INTO    WORK-REC
+002200         AT END
+002210             MOVE    "Y"         TO  WS-RESYNC-EOF-SW
+002220         NOT AT END
+002230             WRITE   WORK-REC
+002240             ADD     1           TO  WS-RESYNC-COUNT
+002250     END-READ.
+002260 1260-COPY-TO-WORK-EXIT.
+002270     EXIT.
+002280*-----------------------------------------------------------*
+002290*  1270-COPY-FROM-WORK  --  COPY ONE RECORD BACK FROM OUTWORK    *
+002300*                           ONTO THE FRESHLY-EMPTIED OUTFILE     *
+002310*-----------------------------------------------------------*
+002320 1270-COPY-FROM-WORK            SECTION.
+002330 1270-COPY-FROM-WORK-START.
+002340     READ    OUTWORK     INTO    OUT-REC
+002350         AT END
+002360             MOVE    "Y"         TO  WS-RESYNC-EOF-SW
+002370         NOT AT END
+002380             WRITE   OUT-REC
+002390     END-READ.
+002400 1270-COPY-FROM-WORK-EXIT.
+002410     EXIT.
+002420*-----------------------------------------------------------*
+002430*  2000-PROCESS  --  ENCODE ONE LAT/LNG/LEVEL TRIPLE           *
+002440*-----------------------------------------------------------*
+002450 2000-PROCESS                   SECTION.
+002460 2000-PROCESS-START.
+002470     MOVE    SPACE               TO  GEO3X-OUT-RECORD.
+002480     MOVE    GEO3X-IN-LAT        TO  GEO3X-OUT-LAT.
+002490     MOVE    GEO3X-IN-LNG        TO  GEO3X-OUT-LNG.
+002500     MOVE    GEO3X-IN-LEVEL      TO  GEO3X-OUT-LEVEL.
+002510     MOVE    GEO3X-IN-LAT        TO  WS-SCR-LAT.
+002520     MOVE    GEO3X-IN-LNG        TO  WS-SCR-LNG.
+002530     MOVE    GEO3X-IN-LEVEL      TO  WS-SCR-LEVEL.
+002540     CALL    "geo3x3_encode" USING   BY  REFERENCE   WS-SCR-LAT
+002550                                 BY  REFERENCE   WS-SCR-LNG
+002560                                 BY  REFERENCE   WS-SCR-LEVEL
+002570                                 BY  REFERENCE   GEO3X-OUT-RES
+002580                                 BY  REFERENCE   GEO3X-OUT-STS
+002590                                 BY  REFERENCE   WS-CALR-ID
+002600     END-CALL.
+002610     WRITE   OUT-REC             FROM    GEO3X-OUT-RECORD.
+002620     ADD     1                   TO  WS-RECS-WRITTEN.
+002630     ADD     1                   TO  WS-TOTAL-DONE.
+002640     PERFORM   2900-CHECKPOINT     THRU    2900-CHECKPOINT-EXIT.
+002650     PERFORM   1100-READ-INFILE   THRU    1100-READ-INFILE-EXIT.
+002660 2000-PROCESS-EXIT.
+002670     EXIT.
+002680*-----------------------------------------------------------*
+002690*  2900-CHECKPOINT  --  EVERY WS-CHK-INTERVAL RECORDS, RECORD    *
+002700*                       HOW FAR WE HAVE GOTTEN SO A RESTART      *
+002710*                       DOES NOT REPROCESS COMPLETED WORK.       *
+002720*-----------------------------------------------------------*
+002730 2900-CHECKPOINT                SECTION.
+002740 2900-CHECKPOINT-START.
+002750     DIVIDE  WS-TOTAL-DONE   BY  WS-CHK-INTERVAL
+002760         GIVING      WS-CHK-QUOT
+002770         REMAINDER   WS-CHK-REM
+002780     END-DIVIDE.
+002790     IF      WS-CHK-REM  =   ZERO    THEN
+002800         MOVE    WS-TOTAL-DONE   TO  CHK-REC-COUNT
+002810         OPEN    OUTPUT  CHKFILE
+002820         WRITE   CHK-REC
+002830         CLOSE   CHKFILE
+002840     END-IF.
+002850 2900-CHECKPOINT-EXIT.
+002860     EXIT.
+002870*-----------------------------------------------------------*
+002880*  3000-TERMINATE  --  CLOSE FILES, CLEAR THE CHECKPOINT,        *
+002890*                      DISPLAY RUN TOTALS                       *
+002900*-----------------------------------------------------------*
+002910 3000-TERMINATE                 SECTION.
+002920 3000-TERMINATE-START.
+002930     MOVE    ZERO                TO  CHK-REC-COUNT.
+002940     OPEN    OUTPUT  CHKFILE.
+002950     WRITE   CHK-REC.
+002960     CLOSE   CHKFILE.
+002970     DISPLAY "RECORDS READ    = " WS-RECS-READ.
+002980     DISPLAY "RECORDS WRITTEN = " WS-RECS-WRITTEN.
+002990     DISPLAY "TOTAL COMPLETE  = " WS-TOTAL-DONE.
+003000     CLOSE   INFILE.
+003010     CLOSE   OUTFILE.
+003020 3000-TERMINATE-EXIT.
+003030     EXIT.
+003040 END PROGRAM     geo3x3_encode_batch.
