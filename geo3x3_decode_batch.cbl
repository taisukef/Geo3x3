@@ -0,0 +1,122 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_decode_batch.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  BULK TRANSLATES A FILE   *
+000190*                 OF ASSIGNED GEO3X3 CODES BACK TO LAT/LNG   *
+000200*                 FOR THE MAPPING TEAM.                     *
+000210*-----------------------------------------------------------*
+000220 ENVIRONMENT                 DIVISION.
+000230 CONFIGURATION               SECTION.
+000240 SOURCE-COMPUTER.            IBM-370.
+000250 OBJECT-COMPUTER.            IBM-370.
+000260 INPUT-OUTPUT                SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  INFILE          ASSIGN TO "INFILE"
+000290                              ORGANIZATION  IS  SEQUENTIAL.
+000300     SELECT  OUTFILE         ASSIGN TO "OUTFILE"
+000310                              ORGANIZATION  IS  SEQUENTIAL.
+000320 DATA                        DIVISION.
+000330 FILE                        SECTION.
+000340 FD  INFILE
+000350     RECORDING MODE IS F
+000360     LABEL RECORDS ARE STANDARD.
+000370 01  IN-REC                  PIC X(58).
+000380 FD  OUTFILE
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  OUT-REC                 PIC X(108).
+000420 WORKING-STORAGE             SECTION.
+000430*-----------------------------------------------------------*
+000440*  SWITCHES                                                  *
+000450*-----------------------------------------------------------*
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+000480         88  WS-EOF                      VALUE "Y".
+000490*-----------------------------------------------------------*
+000500*  COUNTERS                                                  *
+000510*-----------------------------------------------------------*
+000520 77  WS-RECS-READ            PIC 9(09)   COMP    VALUE ZERO.
+000530 77  WS-RECS-WRITTEN         PIC 9(09)   COMP    VALUE ZERO.
+000532*-----------------------------------------------------------*
+000534*  CALLER-ID PASSED TO GEO3X3_DECODE FOR THE AUDIT LOG         *
+000536*-----------------------------------------------------------*
+000538 77  WS-CALR-ID          PIC X(20) VALUE "GEO3X3_DECODE_BATCH".
+000540*-----------------------------------------------------------*
+000550*  WORK AREA PASSED TO GEO3X3_DECODE -- INFILE IS THE REAL      *
+000555*  OUTPUT OF GEOENC01, SO THE SAME LAYOUT THAT JOB WRITES IS     *
+000557*  THE ONE THIS JOB READS BACK IN.                               *
+000560*-----------------------------------------------------------*
+000570     COPY    GEO3XOT.
+000580     COPY    GEO3XDO.
+000590 LINKAGE                     SECTION.
+000600 PROCEDURE                   DIVISION.
+000610 0000-MAINLINE                  SECTION.
+000620 0000-START.
+000630     PERFORM   1000-INITIALIZE    THRU    1000-INITIALIZE-EXIT.
+000640     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+000650         UNTIL     WS-EOF.
+000660     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+000670     STOP RUN.
+000680 0000-MAINLINE-EXIT.
+000690     EXIT.
+000700*-----------------------------------------------------------*
+000710*  1000-INITIALIZE  --  OPEN FILES, READ FIRST RECORD         *
+000720*-----------------------------------------------------------*
+000730 1000-INITIALIZE                SECTION.
+000740 1000-INITIALIZE-START.
+000750     OPEN    INPUT   INFILE.
+000760     OPEN    OUTPUT  OUTFILE.
+000770     PERFORM   1100-READ-INFILE   THRU    1100-READ-INFILE-EXIT.
+000780 1000-INITIALIZE-EXIT.
+000790     EXIT.
+000800 1100-READ-INFILE               SECTION.
+000810 1100-READ-INFILE-START.
+000820     READ    INFILE      INTO    GEO3X-OUT-RECORD
+000830         AT END
+000840             MOVE    "Y"         TO  WS-EOF-SW
+000850         NOT AT END
+000860             ADD     1           TO  WS-RECS-READ
+000870     END-READ.
+000880 1100-READ-INFILE-EXIT.
+000890     EXIT.
+000900*-----------------------------------------------------------*
+000910*  2000-PROCESS  --  DECODE ONE GEO3X3 CODE                  *
+000920*-----------------------------------------------------------*
+000930 2000-PROCESS                   SECTION.
+000940 2000-PROCESS-START.
+000950     MOVE    SPACE               TO  GEO3X-DOUT-RECORD.
+000960     MOVE    GEO3X-OUT-RES       TO  GEO3X-DOUT-COD.
+000970     CALL    "geo3x3_decode" USING  BY  REFERENCE   GEO3X-DOUT-COD
+000980                                 BY  REFERENCE   GEO3X-DOUT-LAT
+000990                                 BY  REFERENCE   GEO3X-DOUT-LNG
+001000                                 BY  REFERENCE   GEO3X-DOUT-LEVEL
+001010                                 BY  REFERENCE   GEO3X-DOUT-UNT
+001011                                 BY  REFERENCE   GEO3X-DOUT-NE-LAT
+001012                                 BY  REFERENCE   GEO3X-DOUT-NE-LNG
+001013                                 BY  REFERENCE   GEO3X-DOUT-SW-LAT
+001014                                 BY  REFERENCE   GEO3X-DOUT-SW-LNG
+001015                                 BY  REFERENCE   GEO3X-DOUT-STS
+001017                                 BY  REFERENCE   WS-CALR-ID
+001020     END-CALL.
+001030     WRITE   OUT-REC             FROM    GEO3X-DOUT-RECORD.
+001040     ADD     1                   TO  WS-RECS-WRITTEN.
+001050     PERFORM   1100-READ-INFILE   THRU    1100-READ-INFILE-EXIT.
+001060 2000-PROCESS-EXIT.
+001070     EXIT.
+001080*-----------------------------------------------------------*
+001090*  3000-TERMINATE  --  CLOSE FILES, DISPLAY RUN TOTALS         *
+001100*-----------------------------------------------------------*
+001110 3000-TERMINATE                 SECTION.
+001120 3000-TERMINATE-START.
+001130     DISPLAY "RECORDS READ    = " WS-RECS-READ.
+001140     DISPLAY "RECORDS WRITTEN = " WS-RECS-WRITTEN.
+001150     CLOSE   INFILE.
+001160     CLOSE   OUTFILE.
+001170 3000-TERMINATE-EXIT.
+001180     EXIT.
+001190 END PROGRAM     geo3x3_decode_batch.
