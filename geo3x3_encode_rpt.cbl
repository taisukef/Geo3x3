@@ -0,0 +1,237 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_encode_rpt.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  PAGINATED PRINT REPORT     *
+000190*                 OF AN ENCODED LOCATION BATCH (OUTPUT OF      *
+000200*                 GEO3X3_ENCODE_BATCH), WITH PAGE HEADERS      *
+000210*                 AND A CONTROL BREAK ON LEVEL.  INPUT MUST    *
+000220*                 BE SEQUENCED BY LEVEL AHEAD OF THIS STEP.    *
+000230*-----------------------------------------------------------*
+000240 ENVIRONMENT                 DIVISION.
+000250 CONFIGURATION               SECTION.
+000260 SOURCE-COMPUTER.            IBM-370.
+000270 OBJECT-COMPUTER.            IBM-370.
+000280 INPUT-OUTPUT                SECTION.
+000290 FILE-CONTROL.
+000300     SELECT  INFILE          ASSIGN TO "INFILE"
+000310                              ORGANIZATION  IS  SEQUENTIAL.
+000320     SELECT  RPTFILE         ASSIGN TO "RPTFILE"
+000330                              ORGANIZATION  IS  SEQUENTIAL.
+000340 DATA                        DIVISION.
+000350 FILE                        SECTION.
+000360 FD  INFILE
+000370     RECORDING MODE IS F
+000380     LABEL RECORDS ARE STANDARD.
+000390     COPY    GEO3XOT.
+000400 FD  RPTFILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  RPT-REC                 PIC X(133).
+000440 WORKING-STORAGE             SECTION.
+000450*-----------------------------------------------------------*
+000460*  SWITCHES                                                  *
+000470*-----------------------------------------------------------*
+000480 01  WS-SWITCHES.
+000490     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+000500         88  WS-EOF                      VALUE "Y".
+000510     05  WS-FIRST-SW         PIC X(01)   VALUE "Y".
+000520         88  WS-FIRST-RECORD             VALUE "Y".
+000530*-----------------------------------------------------------*
+000540*  PAGE AND LINE CONTROL                                      *
+000550*-----------------------------------------------------------*
+000560 77  WS-LINES-PER-PAGE        PIC 9(03)   COMP    VALUE 50.
+000570 77  WS-LINE-COUNT            PIC 9(03)   COMP    VALUE ZERO.
+000580 77  WS-PAGE-NO               PIC 9(05)   COMP    VALUE ZERO.
+000590 77  WS-PREV-LEVEL            PIC 9(02)           VALUE ZERO.
+000600*-----------------------------------------------------------*
+000610*  COUNTERS                                                  *
+000620*-----------------------------------------------------------*
+000630 77  WS-RECS-READ             PIC 9(09)   COMP    VALUE ZERO.
+000640 77  WS-LINES-PRINTED         PIC 9(09)   COMP    VALUE ZERO.
+000650*-----------------------------------------------------------*
+000660*  RUN DATE / RUN-ID -- CAPTURED ONCE AT INITIALIZATION AND    *
+000670*  PRINTED ON EVERY PAGE SO THE DISTRIBUTED REPORT CAN BE       *
+000680*  TRACED BACK TO THE RUN THAT PRODUCED IT.                     *
+000690*-----------------------------------------------------------*
+000700 01  WS-RUN-DATE-RAW             PIC 9(08).
+000710 01  WS-RUN-DATE-RAW-R REDEFINES WS-RUN-DATE-RAW.
+000720     05  WS-RUN-DATE-YYYY        PIC 9(04).
+000730     05  WS-RUN-DATE-MM          PIC 9(02).
+000740     05  WS-RUN-DATE-DD          PIC 9(02).
+000750 01  WS-RUN-TIME-RAW             PIC 9(08).
+000760 01  WS-RUN-TIME-RAW-R REDEFINES WS-RUN-TIME-RAW.
+000770     05  WS-RUN-TIME-HH          PIC 9(02).
+000780     05  WS-RUN-TIME-MM          PIC 9(02).
+000790     05  WS-RUN-TIME-SS          PIC 9(04).
+000800 01  WS-RUN-ID                   PIC X(14).
+000810*-----------------------------------------------------------*
+000820*  REPORT LINES -- COLUMN 1 IS ASA PRINTER CARRIAGE CONTROL   *
+000830*-----------------------------------------------------------*
+000840 01  WS-HDR-1.
+000850     05  WS-HDR-1-CC         PIC X(01)   VALUE "1".
+000860     05  FILLER              PIC X(30)   VALUE
+000870         "GEO3X3 ENCODED LOCATION REPORT".
+000880     05  FILLER              PIC X(72)   VALUE SPACE.
+000890     05  FILLER              PIC X(05)   VALUE "PAGE ".
+000900     05  WS-HDR-1-PAGE       PIC ZZZZ9.
+000910     05  FILLER              PIC X(20)   VALUE SPACE.
+000920 01  WS-HDR-1B.
+000930     05  WS-HDR-1B-CC        PIC X(01)   VALUE SPACE.
+000940     05  FILLER              PIC X(10)   VALUE "RUN DATE: ".
+000950     05  WS-HDR-1B-DATE      PIC X(10).
+000960     05  FILLER              PIC X(05)   VALUE SPACE.
+000970     05  FILLER              PIC X(08)   VALUE "RUN ID: ".
+000980     05  WS-HDR-1B-RUNID     PIC X(14).
+000990     05  FILLER              PIC X(83)   VALUE SPACE.
+001000 01  WS-HDR-2.
+001010     05  WS-HDR-2-CC         PIC X(01)   VALUE " ".
+001020     05  FILLER              PIC X(13)   VALUE "  LATITUDE".
+001030     05  FILLER              PIC X(13)   VALUE "  LONGITUDE".
+001040     05  FILLER              PIC X(07)   VALUE "LEVEL".
+001050     05  FILLER              PIC X(35)   VALUE
+001060         "GEO3X3 CODE".
+001070     05  FILLER              PIC X(07)   VALUE "STATUS".
+001080     05  FILLER              PIC X(57)   VALUE SPACE.
+001090 01  WS-HDR-3.
+001100     05  WS-HDR-3-CC         PIC X(01)   VALUE "-".
+001110     05  FILLER              PIC X(12)   VALUE "LEVEL ".
+001120     05  WS-HDR-3-LEVEL      PIC Z9.
+001130     05  FILLER              PIC X(118)  VALUE SPACE.
+001140 01  WS-DETAIL-LINE.
+001150     05  WS-DET-CC           PIC X(01)   VALUE " ".
+001160     05  WS-DET-LAT          PIC -ZZ9.999999.
+001170     05  FILLER              PIC X(02)   VALUE SPACE.
+001180     05  WS-DET-LNG          PIC -ZZZ9.999999.
+001190     05  FILLER              PIC X(02)   VALUE SPACE.
+001200     05  WS-DET-LEVEL        PIC Z9.
+001210     05  FILLER              PIC X(05)   VALUE SPACE.
+001220     05  WS-DET-COD          PIC X(31).
+001230     05  FILLER              PIC X(02)   VALUE SPACE.
+001240     05  WS-DET-STS          PIC 9(01).
+001250     05  FILLER              PIC X(50)   VALUE SPACE.
+001260 LINKAGE                     SECTION.
+001270 PROCEDURE                   DIVISION.
+001280 0000-MAINLINE                  SECTION.
+001290 0000-START.
+001300     PERFORM   1000-INITIALIZE    THRU    1000-INITIALIZE-EXIT.
+001310     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+001320         UNTIL     WS-EOF.
+001330     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+001340     STOP RUN.
+001350 0000-MAINLINE-EXIT.
+001360     EXIT.
+001370*-----------------------------------------------------------*
+001380*  1000-INITIALIZE  --  OPEN FILES, READ FIRST RECORD         *
+001390*-----------------------------------------------------------*
+001400 1000-INITIALIZE                SECTION.
+001410 1000-INITIALIZE-START.
+001420     ACCEPT   WS-RUN-DATE-RAW     FROM  DATE   YYYYMMDD.
+001430     ACCEPT   WS-RUN-TIME-RAW     FROM  TIME.
+001440     STRING   WS-RUN-DATE-MM  "/"  WS-RUN-DATE-DD  "/"
+001450             WS-RUN-DATE-YYYY
+001460         DELIMITED BY  SIZE
+001470         INTO    WS-HDR-1B-DATE
+001480     END-STRING.
+001490     STRING   WS-RUN-DATE-RAW     WS-RUN-TIME-HH
+001500             WS-RUN-TIME-MM
+001510         DELIMITED BY  SIZE
+001520         INTO    WS-RUN-ID
+001530     END-STRING.
+001540     MOVE     WS-RUN-ID           TO  WS-HDR-1B-RUNID.
+001550     OPEN    INPUT   INFILE.
+001560     OPEN    OUTPUT  RPTFILE.
+001570     PERFORM   1100-READ-INFILE
+001580         THRU    1100-READ-INFILE-EXIT.
+001590 1000-INITIALIZE-EXIT.
+001600     EXIT.
+001610 1100-READ-INFILE               SECTION.
+001620 1100-READ-INFILE-START.
+001630     READ    INFILE      INTO    GEO3X-OUT-RECORD
+001640         AT END
+001650             MOVE    "Y"         TO  WS-EOF-SW
+001660         NOT AT END
+001670             ADD     1           TO  WS-RECS-READ
+001680     END-READ.
+001690 1100-READ-INFILE-EXIT.
+001700     EXIT.
+001710*-----------------------------------------------------------*
+001720*  2000-PROCESS  --  FORMAT AND PRINT ONE DETAIL LINE          *
+001730*-----------------------------------------------------------*
+001740 2000-PROCESS                   SECTION.
+001750 2000-PROCESS-START.
+001760     IF      WS-FIRST-RECORD
+001770         OR  GEO3X-OUT-LEVEL NOT =   WS-PREV-LEVEL    THEN
+001780         PERFORM   2100-LEVEL-BREAK
+001790             THRU    2100-LEVEL-BREAK-EXIT
+001800     END-IF.
+001810     IF      WS-LINE-COUNT   >=  WS-LINES-PER-PAGE    THEN
+001820         PERFORM   2200-NEW-PAGE
+001830             THRU    2200-NEW-PAGE-EXIT
+001840     END-IF.
+001850     MOVE    SPACE               TO  WS-DETAIL-LINE.
+001860     MOVE    GEO3X-OUT-LAT       TO  WS-DET-LAT.
+001870     MOVE    GEO3X-OUT-LNG       TO  WS-DET-LNG.
+001880     MOVE    GEO3X-OUT-LEVEL     TO  WS-DET-LEVEL.
+001890     MOVE    GEO3X-OUT-RES       TO  WS-DET-COD.
+001900     MOVE    GEO3X-OUT-STS       TO  WS-DET-STS.
+001910     WRITE   RPT-REC             FROM    WS-DETAIL-LINE
+001920         AFTER ADVANCING 1 LINE.
+001930     ADD     1                   TO  WS-LINE-COUNT.
+001940     ADD     1                   TO  WS-LINES-PRINTED.
+001950     MOVE    GEO3X-OUT-LEVEL     TO  WS-PREV-LEVEL.
+001960     MOVE    "N"                 TO  WS-FIRST-SW.
+001970     PERFORM   1100-READ-INFILE
+001980         THRU    1100-READ-INFILE-EXIT.
+001990 2000-PROCESS-EXIT.
+002000     EXIT.
+002010*-----------------------------------------------------------*
+002020*  2100-LEVEL-BREAK  --  NEW PAGE PLUS LEVEL SUB-HEADING       *
+002030*-----------------------------------------------------------*
+002040 2100-LEVEL-BREAK                SECTION.
+002050 2100-LEVEL-BREAK-START.
+002060     MOVE    GEO3X-OUT-LEVEL     TO  WS-HDR-3-LEVEL.
+002070     PERFORM   2200-NEW-PAGE
+002080         THRU    2200-NEW-PAGE-EXIT.
+002090 2100-LEVEL-BREAK-EXIT.
+002100     EXIT.
+002110*-----------------------------------------------------------*
+002120*  2200-NEW-PAGE  --  EMIT PAGE HEADERS, RESET LINE COUNT.     *
+002130*                     WS-HDR-3 IS REPRINTED FROM WHATEVER       *
+002140*                     LEVEL IS CURRENTLY IN PROGRESS (NOT ONLY   *
+002150*                     ON AN ACTUAL LEVEL BREAK) SO A GROUP       *
+002160*                     RUNNING PAST A PAGE BOUNDARY STILL CARRIES *
+002170*                     ITS LEVEL SUB-HEADING ONTO EVERY PAGE.     *
+002180*-----------------------------------------------------------*
+002190 2200-NEW-PAGE                   SECTION.
+002200 2200-NEW-PAGE-START.
+002210     ADD     1                   TO  WS-PAGE-NO.
+002220     MOVE    WS-PAGE-NO          TO  WS-HDR-1-PAGE.
+002230     WRITE   RPT-REC             FROM    WS-HDR-1
+002240         AFTER ADVANCING PAGE.
+002250     WRITE   RPT-REC             FROM    WS-HDR-1B
+002260         AFTER ADVANCING 1 LINE.
+002270     WRITE   RPT-REC             FROM    WS-HDR-2
+002280         AFTER ADVANCING 2 LINES.
+002290     WRITE   RPT-REC             FROM    WS-HDR-3
+002300         AFTER ADVANCING 1 LINE.
+002310     MOVE    1                   TO  WS-LINE-COUNT.
+002320 2200-NEW-PAGE-EXIT.
+002330     EXIT.
+002340*-----------------------------------------------------------*
+002350*  3000-TERMINATE  --  CLOSE FILES, DISPLAY RUN TOTALS         *
+002360*-----------------------------------------------------------*
+002370 3000-TERMINATE                 SECTION.
+002380 3000-TERMINATE-START.
+002390     DISPLAY "RECORDS READ    = " WS-RECS-READ.
+002400     DISPLAY "LINES PRINTED   = " WS-LINES-PRINTED.
+002410     DISPLAY "PAGES PRINTED   = " WS-PAGE-NO.
+002420     CLOSE   INFILE.
+002430     CLOSE   RPTFILE.
+002440 3000-TERMINATE-EXIT.
+002450     EXIT.
+002460 END PROGRAM     geo3x3_encode_rpt.
