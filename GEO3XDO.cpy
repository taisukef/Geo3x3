@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000110*  GEO3XDO -- OUTPUT RECORD, GEO3X3 DECODE BATCH              *
+000120*             LAT/LNG/LEVEL/UNT FOR ONE DECODED CODE           *
+000130*-----------------------------------------------------------*
+000140 01  GEO3X-DOUT-RECORD.
+000150     05  GEO3X-DOUT-COD      PIC X(31).
+000160     05  GEO3X-DOUT-LAT      PIC S9(03)V9(6)
+000170                             SIGN LEADING SEPARATE.
+000180     05  GEO3X-DOUT-LNG      PIC S9(03)V9(6)
+000190                             SIGN LEADING SEPARATE.
+000200     05  GEO3X-DOUT-LEVEL    PIC 9(02).
+000210     05  GEO3X-DOUT-UNT      PIC S9(03)V9(6)
+000220                             SIGN LEADING SEPARATE.
+000221     05  GEO3X-DOUT-NE-LAT   PIC S9(03)V9(6)
+000222                             SIGN LEADING SEPARATE.
+000223     05  GEO3X-DOUT-NE-LNG   PIC S9(03)V9(6)
+000224                             SIGN LEADING SEPARATE.
+000225     05  GEO3X-DOUT-SW-LAT   PIC S9(03)V9(6)
+000226                             SIGN LEADING SEPARATE.
+000227     05  GEO3X-DOUT-SW-LNG   PIC S9(03)V9(6)
+000228                             SIGN LEADING SEPARATE.
+000229     05  GEO3X-DOUT-STS      PIC 9(01).
+000230     05  FILLER              PIC X(04).
