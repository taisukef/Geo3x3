@@ -0,0 +1,137 @@
+000100 IDENTIFICATION              DIVISION.
+000110 PROGRAM-ID.                 geo3x3_master_inq.
+000120 AUTHOR.                     R MATSUMOTO.
+000130 INSTALLATION.               GEO3X3 DELIVERY SYSTEMS.
+000140 DATE-WRITTEN.               08/08/2026.
+000150 DATE-COMPILED.              08/08/2026.
+000160*-----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                      *
+000180*  08/08/26  RM   ORIGINAL CODING.  LOOKS UP A FILE OF         *
+000190*                 GEO3X3 CODES AGAINST THE SITE/CUSTOMER       *
+000200*                 MASTER FILE AND REPORTS WHAT IS ASSIGNED     *
+000210*                 TO EACH CELL.                               *
+000220*-----------------------------------------------------------*
+000230 ENVIRONMENT                 DIVISION.
+000240 CONFIGURATION               SECTION.
+000250 SOURCE-COMPUTER.            IBM-370.
+000260 OBJECT-COMPUTER.            IBM-370.
+000270 INPUT-OUTPUT                SECTION.
+000280 FILE-CONTROL.
+000290     SELECT  INQFILE         ASSIGN TO "INQFILE"
+000300                              ORGANIZATION  IS  SEQUENTIAL.
+000310     SELECT  RPTFILE         ASSIGN TO "RPTFILE"
+000320                              ORGANIZATION  IS  SEQUENTIAL.
+000330     SELECT  MASTER          ASSIGN TO "MASTER"
+000340                              ORGANIZATION  IS  INDEXED
+000350                              ACCESS MODE    IS  RANDOM
+000360                              RECORD KEY     IS  GEO3X-MR-KEY
+000370                              FILE STATUS    IS  WS-MASTER-STATUS.
+000380 DATA                        DIVISION.
+000390 FILE                        SECTION.
+000400 FD  INQFILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  INQ-REC                 PIC X(31).
+000440 FD  RPTFILE
+000450     RECORDING MODE IS F
+000460     LABEL RECORDS ARE STANDARD.
+000470 01  RPT-REC                 PIC X(132).
+000480 FD  MASTER
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY    GEO3XMR.
+000510 WORKING-STORAGE             SECTION.
+000520*-----------------------------------------------------------*
+000530*  SWITCHES                                                  *
+000540*-----------------------------------------------------------*
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SW           PIC X(01)   VALUE "N".
+000570         88  WS-EOF                      VALUE "Y".
+000580 01  WS-MASTER-STATUS        PIC X(02).
+000590     88  WS-MASTER-OK                    VALUE "00".
+000600*-----------------------------------------------------------*
+000610*  COUNTERS                                                  *
+000620*-----------------------------------------------------------*
+000630 77  WS-CODES-READ            PIC 9(09)   COMP    VALUE ZERO.
+000640 77  WS-CODES-FOUND           PIC 9(09)   COMP    VALUE ZERO.
+000650 77  WS-CODES-NOTFOUND        PIC 9(09)   COMP    VALUE ZERO.
+000660*-----------------------------------------------------------*
+000670*  INQUIRY REPORT LINE                                       *
+000680*-----------------------------------------------------------*
+000690 01  WS-RPT-LINE.
+000700     05  WS-RPT-KEY          PIC X(31).
+000710     05  FILLER              PIC X(02)   VALUE SPACE.
+000720     05  WS-RPT-CUST-ID      PIC X(10).
+000730     05  FILLER              PIC X(02)   VALUE SPACE.
+000740     05  WS-RPT-CUST-NAME    PIC X(30).
+000750     05  FILLER              PIC X(02)   VALUE SPACE.
+000760     05  WS-RPT-STATUS       PIC X(12).
+000770 LINKAGE                     SECTION.
+000780 PROCEDURE                   DIVISION.
+000790 0000-MAINLINE                  SECTION.
+000800 0000-START.
+000810     PERFORM   1000-INITIALIZE    THRU    1000-INITIALIZE-EXIT.
+000820     PERFORM   2000-PROCESS       THRU    2000-PROCESS-EXIT
+000830         UNTIL     WS-EOF.
+000840     PERFORM   3000-TERMINATE     THRU    3000-TERMINATE-EXIT.
+000850     STOP RUN.
+000860 0000-MAINLINE-EXIT.
+000870     EXIT.
+000880*-----------------------------------------------------------*
+000890*  1000-INITIALIZE  --  OPEN FILES, READ FIRST INQUIRY CODE    *
+000900*-----------------------------------------------------------*
+000910 1000-INITIALIZE                SECTION.
+000920 1000-INITIALIZE-START.
+000930     OPEN    INPUT    INQFILE.
+000940     OPEN    OUTPUT   RPTFILE.
+000950     OPEN    INPUT    MASTER.
+000960     PERFORM   1100-READ-INQFILE
+000965         THRU    1100-READ-INQFILE-EXIT.
+000970 1000-INITIALIZE-EXIT.
+000980     EXIT.
+000990 1100-READ-INQFILE               SECTION.
+001000 1100-READ-INQFILE-START.
+001010     READ    INQFILE     INTO    GEO3X-MR-KEY
+001020         AT END
+001030             MOVE    "Y"         TO  WS-EOF-SW
+001040         NOT AT END
+001050             ADD     1           TO  WS-CODES-READ
+001060     END-READ.
+001070 1100-READ-INQFILE-EXIT.
+001080     EXIT.
+001090*-----------------------------------------------------------*
+001100*  2000-PROCESS  --  LOOK UP ONE CODE, WRITE ONE REPORT LINE  *
+001110*-----------------------------------------------------------*
+001120 2000-PROCESS                   SECTION.
+001130 2000-PROCESS-START.
+001140     MOVE    SPACE               TO  WS-RPT-LINE.
+001150     MOVE    GEO3X-MR-KEY        TO  WS-RPT-KEY.
+001160     READ    MASTER
+001170         INVALID KEY
+001180             MOVE    "NOT ON FILE"   TO  WS-RPT-STATUS
+001190             ADD     1               TO  WS-CODES-NOTFOUND
+001200     END-READ.
+001210     IF      WS-MASTER-OK    THEN
+001220         MOVE    GEO3X-MR-CUST-ID    TO  WS-RPT-CUST-ID
+001230         MOVE    GEO3X-MR-CUST-NAME  TO  WS-RPT-CUST-NAME
+001240         MOVE    "ON FILE"           TO  WS-RPT-STATUS
+001250         ADD     1                   TO  WS-CODES-FOUND
+001260     END-IF.
+001270     WRITE   RPT-REC             FROM    WS-RPT-LINE.
+001280     PERFORM   1100-READ-INQFILE
+001285         THRU    1100-READ-INQFILE-EXIT.
+001290 2000-PROCESS-EXIT.
+001300     EXIT.
+001310*-----------------------------------------------------------*
+001320*  3000-TERMINATE  --  CLOSE FILES, DISPLAY RUN TOTALS         *
+001330*-----------------------------------------------------------*
+001340 3000-TERMINATE                 SECTION.
+001350 3000-TERMINATE-START.
+001360     DISPLAY "CODES READ       = " WS-CODES-READ.
+001370     DISPLAY "CODES FOUND      = " WS-CODES-FOUND.
+001380     DISPLAY "CODES NOT FOUND  = " WS-CODES-NOTFOUND.
+001390     CLOSE   INQFILE.
+001400     CLOSE   RPTFILE.
+001410     CLOSE   MASTER.
+001420 3000-TERMINATE-EXIT.
+001430     EXIT.
+001440 END PROGRAM     geo3x3_master_inq.
